@@ -0,0 +1,503 @@
+000100*-----------------------------------------------------------*
+000200*  PROGRAM  : TESTEMNT                                      *
+000300*  AUTHOR   : R. QUIROGA - APPLICATIONS PROGRAMMING         *
+000400*  INSTALLATION : REGISTRO CIVIL - CENTRO DE COMPUTOS       *
+000500*  DATE-WRITTEN : 2026-08-09                                *
+000600*                                                            *
+000700*  PURPOSE.                                                  *
+000800*     ONLINE MAINTENANCE MENU FOR THE PERSON-MASTER           *
+000900*     REGISTER - ALTA (ADD), CAMBIO (CHANGE), BAJA            *
+001000*     (DELETE) AND CONSULTA (INQUIRE).  ALTA AND CAMBIO       *
+001100*     APPLY THE SAME EDAD/NACIONALIDAD EDITS AS THE OTHER     *
+001200*     CAPTURE PROGRAMS THROUGH EDTPERS, AND EVERY ALTA,       *
+001300*     CAMBIO OR BAJA WRITES A BEFORE/AFTER AUDIT RECORD.      *
+001400*     BAJA IS A SOFT DELETE - IT SETS PM-IND-BORRADO RATHER   *
+001500*     THAN PHYSICALLY REMOVING THE RECORD, SO A DELETED       *
+001600*     PERSON CAN STILL BE TRACED THROUGH THE AUDIT TRAIL.     *
+001700*     BECAUSE THE FOUR CAPTURED FIELDS MAKE UP THE RECORD'S   *
+001800*     ENTIRE KEY, CAMBIO IS HANDLED AS A DELETE OF THE OLD    *
+001900*     KEY FOLLOWED BY A WRITE OF THE NEW ONE, CARRYING THE    *
+002000*     ORIGINAL ALTA STAMP FORWARD.                            *
+002100*                                                            *
+002200*  MODIFICATION HISTORY.                                    *
+002300*     2026-08-09  RQ   ORIGINAL VERSION.                     *
+002400*     2026-08-09  RQ   ALTA/CAMBIO NOW IGNORE REGISTROS DADOS *
+002500*                      DE BAJA WHEN CHECKING FOR A DUPLICATE  *
+002600*                      KEY, AND REFUSE TO WRITE/MODIFY IF THE *
+002700*                      EDAD OR NACIONALIDAD EDIT WAS EXHAUSTED*
+002800*                      WITHOUT VALIDATING.                    *
+002900*-----------------------------------------------------------*
+003000 IDENTIFICATION DIVISION.
+003100 PROGRAM-ID. TESTEMNT.
+003200 AUTHOR. R. QUIROGA.
+003300 INSTALLATION. REGISTRO CIVIL - CENTRO DE COMPUTOS.
+003400 DATE-WRITTEN. 2026-08-09.
+003500 DATE-COMPILED.
+
+003600 ENVIRONMENT DIVISION.
+003700 CONFIGURATION SECTION.
+003800 SOURCE-COMPUTER. GNUCOBOL.
+003900 OBJECT-COMPUTER. GNUCOBOL.
+
+004000 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200     COPY PERSONSL.
+004300     COPY AUDITSL.
+
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600     COPY PERSONFD.
+004700     COPY AUDITFD.
+
+004800 WORKING-STORAGE SECTION.
+004900 77  WS-PM-STATUS                PIC X(02).
+005000     88  WS-PM-OK                         VALUE '00'.
+005100 77  WS-AU-STATUS                PIC X(02).
+005200     88  WS-AU-OK                         VALUE '00'.
+
+005300 77  WS-SW-FIN-MENU              PIC X(01).
+005400     88  WS-FIN-MENU                      VALUE 'S'.
+005500 77  WS-OPCION                   PIC X(01).
+005600 77  WS-SW-ENCONTRADO            PIC X(01).
+005700     88  WS-ENCONTRADO                    VALUE 'S'.
+005800 77  WS-SW-CONFIRMA              PIC X(01).
+005900     88  WS-CONFIRMADO                    VALUE 'S'.
+006000 77  WS-SW-DATOS-INVALIDOS       PIC X(01).
+006100     88  WS-DATOS-INVALIDOS              VALUE 'S'.
+
+006200 77  WS-NOMBRE                   PIC X(10).
+006300 77  WS-APELLIDO                 PIC X(15).
+006400 77  WS-EDAD-ENTRADA             PIC X(03).
+006500 77  WS-EDAD                     PIC 9(03).
+006600 77  WS-NACIONALIDAD             PIC X(15).
+006700 77  WS-EDAD-STATUS              PIC X(01).
+006800 77  WS-NAC-STATUS               PIC X(01).
+006900 77  WS-REINTENTOS               PIC 9(02)        COMP.
+
+007000 01  WS-ANTES.
+007100     05  WS-A-NOMBRE             PIC X(10).
+007200     05  WS-A-APELLIDO           PIC X(15).
+007300     05  WS-A-EDAD               PIC 9(03).
+007400     05  WS-A-NACIONALIDAD       PIC X(15).
+007500     05  WS-A-FECHA-ALTA         PIC 9(08).
+007600     05  WS-A-HORA-ALTA          PIC 9(06).
+007700     05  WS-A-USUARIO-ALTA       PIC X(08).
+
+007800 77  WS-FECHA-HOY                PIC 9(08).
+007900 77  WS-HORA-AHORA                PIC 9(06).
+008000 77  WS-USUARIO                  PIC X(08).
+008100 77  WS-ESPACIO                  PIC X(30)
+008200     VALUE '------------------------------'.
+
+008300 PROCEDURE DIVISION.
+
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INICIAR THRU 1000-EXIT
+008600     PERFORM 2000-PROCESAR-MENU THRU 2000-EXIT
+008700         UNTIL WS-FIN-MENU
+008800     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+008900     STOP RUN.
+
+009000 1000-INICIAR.
+009100     MOVE 'N' TO WS-SW-FIN-MENU
+009200     ACCEPT WS-USUARIO FROM ENVIRONMENT "LOGNAME"
+009300     IF WS-USUARIO = SPACES
+009400         MOVE "ONLINE" TO WS-USUARIO
+009500     END-IF
+009600     OPEN I-O PERSON-MASTER
+009700     IF NOT WS-PM-OK
+009800         CLOSE PERSON-MASTER
+009900         OPEN OUTPUT PERSON-MASTER
+010000         CLOSE PERSON-MASTER
+010100         OPEN I-O PERSON-MASTER
+010200     END-IF
+010300     OPEN EXTEND AUDIT-LOG
+010400     IF NOT WS-AU-OK
+010500         OPEN OUTPUT AUDIT-LOG
+010600     END-IF.
+010700 1000-EXIT.
+010800     EXIT.
+
+010900*-----------------------------------------------------------*
+011000*  2000-PROCESAR-MENU                                        *
+011100*  MUESTRA EL MENU Y DESPACHA LA OPCION ELEGIDA.              *
+011200*-----------------------------------------------------------*
+011300 2000-PROCESAR-MENU.
+011400     DISPLAY WS-ESPACIO
+011500     DISPLAY "MANTENIMIENTO DEL REGISTRO DE PERSONAS"
+011600     DISPLAY "  A - ALTA      (AGREGAR UNA PERSONA)"
+011700     DISPLAY "  C - CAMBIO    (MODIFICAR UNA PERSONA)"
+011800     DISPLAY "  B - BAJA      (ELIMINAR UNA PERSONA)"
+011900     DISPLAY "  I - CONSULTA  (VER UNA PERSONA)"
+012000     DISPLAY "  X - FIN"
+012100     DISPLAY "OPCION: "
+012200     ACCEPT WS-OPCION
+012300     EVALUATE WS-OPCION
+012400         WHEN 'A'
+012500             PERFORM 3000-ALTA THRU 3000-EXIT
+012600         WHEN 'C'
+012700             PERFORM 4000-CAMBIO THRU 4000-EXIT
+012800         WHEN 'B'
+012900             PERFORM 5000-BAJA THRU 5000-EXIT
+013000         WHEN 'I'
+013100             PERFORM 6000-CONSULTA THRU 6000-EXIT
+013200         WHEN 'X'
+013300             MOVE 'S' TO WS-SW-FIN-MENU
+013400         WHEN OTHER
+013500             DISPLAY "OPCION INVALIDA - REINTENTE"
+013600     END-EVALUATE.
+013700 2000-EXIT.
+013800     EXIT.
+
+013900*-----------------------------------------------------------*
+014000*  3000-ALTA                                                 *
+014100*  CAPTURA UNA PERSONA NUEVA, VERIFICA DUPLICADO Y GRABA.     *
+014200*  UN REGISTRO DADO DE BAJA (PM-REG-BORRADO) NO CUENTA COMO   *
+014300*  DUPLICADO.  SI LA EDAD O LA NACIONALIDAD QUEDARON SIN      *
+014400*  VALIDAR TRAS AGOTAR LOS REINTENTOS, NO SE GRABA.           *
+014500*-----------------------------------------------------------*
+014600 3000-ALTA.
+014700     MOVE 'N' TO WS-SW-DATOS-INVALIDOS
+014800     DISPLAY "APELLIDO: "
+014900     ACCEPT WS-APELLIDO
+015000     DISPLAY "NOMBRE: "
+015100     ACCEPT WS-NOMBRE
+015200     PERFORM 7000-PEDIR-EDAD THRU 7000-EXIT
+015300     PERFORM 7100-PEDIR-NACIONALIDAD THRU 7100-EXIT
+015400     MOVE WS-APELLIDO TO PM-APELLIDO
+015500     MOVE WS-NOMBRE TO PM-NOMBRE
+015600     MOVE WS-EDAD TO PM-EDAD
+015700     MOVE WS-NACIONALIDAD TO PM-NACIONALIDAD
+015800     MOVE 'N' TO WS-SW-ENCONTRADO
+015900     READ PERSON-MASTER
+016000         INVALID KEY
+016100             MOVE 'N' TO WS-SW-ENCONTRADO
+016200         NOT INVALID KEY
+016300             IF PM-REG-ACTIVO
+016400                 MOVE 'S' TO WS-SW-ENCONTRADO
+016500             END-IF
+016600     END-READ
+016700     IF WS-ENCONTRADO
+016800         DISPLAY "YA EXISTE UNA PERSONA CON ESOS DATOS."
+016900         GO TO 3000-EXIT
+017000     END-IF
+017100     IF WS-DATOS-INVALIDOS
+017200         DISPLAY "LA EDAD O LA NACIONALIDAD QUEDARON SIN "
+017300                 "VALIDAR - NO SE GRABA EL REGISTRO."
+017400         GO TO 3000-EXIT
+017500     END-IF
+017600     ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+017700     ACCEPT WS-HORA-AHORA FROM TIME
+017800     MOVE WS-FECHA-HOY TO PM-FECHA-ALTA PM-FECHA-ULT-MOD
+017900     MOVE WS-HORA-AHORA TO PM-HORA-ALTA PM-HORA-ULT-MOD
+018000     MOVE WS-USUARIO TO PM-USUARIO-ALTA PM-USUARIO-ULT-MOD
+018100     MOVE 'N' TO PM-IND-BORRADO
+018200     WRITE PM-PERSON-RECORD
+018300         INVALID KEY
+018400             DISPLAY "ERROR AL GRABAR - STATUS " WS-PM-STATUS
+018500             GO TO 3000-EXIT
+018600     END-WRITE
+018700     MOVE WS-FECHA-HOY TO AU-FECHA
+018800     MOVE WS-HORA-AHORA TO AU-HORA
+018900     MOVE WS-USUARIO TO AU-USUARIO
+019000     MOVE "TESTEMNT" TO AU-PROGRAMA
+019100     MOVE 'A' TO AU-TIPO-ACCION
+019200     MOVE SPACES TO AU-A-NOMBRE AU-A-APELLIDO AU-A-NACIONALIDAD
+019300     MOVE ZERO TO AU-A-EDAD
+019400     MOVE WS-NOMBRE TO AU-D-NOMBRE
+019500     MOVE WS-APELLIDO TO AU-D-APELLIDO
+019600     MOVE WS-EDAD TO AU-D-EDAD
+019700     MOVE WS-NACIONALIDAD TO AU-D-NACIONALIDAD
+019800     WRITE AU-AUDIT-RECORD
+019900     DISPLAY "PERSONA AGREGADA.".
+020000 3000-EXIT.
+020100     EXIT.
+
+020200*-----------------------------------------------------------*
+020300*  4000-CAMBIO                                                *
+020400*  UBICA UNA PERSONA POR SU CLAVE ACTUAL, PIDE LOS NUEVOS     *
+020500*  DATOS Y REEMPLAZA EL REGISTRO (BAJA LA CLAVE VIEJA, ALTA   *
+020600*  LA NUEVA) CONSERVANDO LA FECHA/HORA/USUARIO DE ALTA.       *
+020700*  LA VERIFICACION DE COLISION CON LA CLAVE NUEVA IGNORA LOS  *
+020800*  REGISTROS DADOS DE BAJA, Y SI LA EDAD O LA NACIONALIDAD    *
+020900*  QUEDARON SIN VALIDAR TRAS AGOTAR LOS REINTENTOS, NO SE     *
+021000*  MODIFICA EL REGISTRO.                                      *
+021100*-----------------------------------------------------------*
+021200 4000-CAMBIO.
+021300     MOVE 'N' TO WS-SW-DATOS-INVALIDOS
+021400     DISPLAY "DATOS ACTUALES DE LA PERSONA A MODIFICAR"
+021500     DISPLAY "APELLIDO: "
+021600     ACCEPT PM-APELLIDO
+021700     DISPLAY "NOMBRE: "
+021800     ACCEPT PM-NOMBRE
+021900     DISPLAY "EDAD: "
+022000     ACCEPT PM-EDAD
+022100     DISPLAY "NACIONALIDAD: "
+022200     ACCEPT PM-NACIONALIDAD
+022300     READ PERSON-MASTER
+022400         INVALID KEY
+022500             MOVE 'N' TO WS-SW-ENCONTRADO
+022600         NOT INVALID KEY
+022700             MOVE 'S' TO WS-SW-ENCONTRADO
+022800     END-READ
+022900     IF NOT WS-ENCONTRADO OR PM-REG-BORRADO
+023000         DISPLAY "NO SE ENCONTRO UNA PERSONA ACTIVA CON ESOS "
+023100                 "DATOS."
+023200         GO TO 4000-EXIT
+023300     END-IF
+023400     MOVE PM-NOMBRE TO WS-A-NOMBRE
+023500     MOVE PM-APELLIDO TO WS-A-APELLIDO
+023600     MOVE PM-EDAD TO WS-A-EDAD
+023700     MOVE PM-NACIONALIDAD TO WS-A-NACIONALIDAD
+023800     MOVE PM-FECHA-ALTA TO WS-A-FECHA-ALTA
+023900     MOVE PM-HORA-ALTA TO WS-A-HORA-ALTA
+024000     MOVE PM-USUARIO-ALTA TO WS-A-USUARIO-ALTA
+
+024100     DISPLAY "DATOS NUEVOS"
+024200     DISPLAY "APELLIDO: "
+024300     ACCEPT WS-APELLIDO
+024400     DISPLAY "NOMBRE: "
+024500     ACCEPT WS-NOMBRE
+024600     PERFORM 7000-PEDIR-EDAD THRU 7000-EXIT
+024700     PERFORM 7100-PEDIR-NACIONALIDAD THRU 7100-EXIT
+
+024800     IF WS-APELLIDO NOT = WS-A-APELLIDO
+024900         OR WS-NOMBRE NOT = WS-A-NOMBRE
+025000         OR WS-EDAD NOT = WS-A-EDAD
+025100         OR WS-NACIONALIDAD NOT = WS-A-NACIONALIDAD
+025200         MOVE WS-APELLIDO TO PM-APELLIDO
+025300         MOVE WS-NOMBRE TO PM-NOMBRE
+025400         MOVE WS-EDAD TO PM-EDAD
+025500         MOVE WS-NACIONALIDAD TO PM-NACIONALIDAD
+025600         MOVE 'N' TO WS-SW-ENCONTRADO
+025700         READ PERSON-MASTER
+025800             INVALID KEY
+025900                 MOVE 'N' TO WS-SW-ENCONTRADO
+026000             NOT INVALID KEY
+026100                 IF PM-REG-ACTIVO
+026200                     MOVE 'S' TO WS-SW-ENCONTRADO
+026300                 END-IF
+026400         END-READ
+026500         IF WS-ENCONTRADO
+026600             DISPLAY "YA EXISTE OTRA PERSONA CON LOS DATOS "
+026700                     "NUEVOS - NO SE MODIFICA."
+026800             GO TO 4000-EXIT
+026900         END-IF
+027000     END-IF
+027100     IF WS-DATOS-INVALIDOS
+027200         DISPLAY "LA EDAD O LA NACIONALIDAD QUEDARON SIN "
+027300                 "VALIDAR - NO SE MODIFICA EL REGISTRO."
+027400         GO TO 4000-EXIT
+027500     END-IF
+
+027600*    SE RESTAURA LA CLAVE VIEJA EN PM-PERSON-RECORD PARA QUE EL
+027700*    DELETE BORRE EL REGISTRO CORRECTO - LA VERIFICACION DE
+027800*    ARRIBA PUEDE HABER DEJADO LA CLAVE NUEVA EN SU LUGAR.
+027900     MOVE WS-A-APELLIDO TO PM-APELLIDO
+028000     MOVE WS-A-NOMBRE TO PM-NOMBRE
+028100     MOVE WS-A-EDAD TO PM-EDAD
+028200     MOVE WS-A-NACIONALIDAD TO PM-NACIONALIDAD
+028300     DELETE PERSON-MASTER
+028400         INVALID KEY
+028500             DISPLAY "ERROR AL BORRAR LA CLAVE VIEJA - STATUS "
+028600                     WS-PM-STATUS
+028700             GO TO 4000-EXIT
+028800     END-DELETE
+
+028900     MOVE WS-APELLIDO TO PM-APELLIDO
+029000     MOVE WS-NOMBRE TO PM-NOMBRE
+029100     MOVE WS-EDAD TO PM-EDAD
+029200     MOVE WS-NACIONALIDAD TO PM-NACIONALIDAD
+029300     ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+029400     ACCEPT WS-HORA-AHORA FROM TIME
+029500     MOVE WS-A-FECHA-ALTA TO PM-FECHA-ALTA
+029600     MOVE WS-A-HORA-ALTA TO PM-HORA-ALTA
+029700     MOVE WS-A-USUARIO-ALTA TO PM-USUARIO-ALTA
+029800     MOVE WS-FECHA-HOY TO PM-FECHA-ULT-MOD
+029900     MOVE WS-HORA-AHORA TO PM-HORA-ULT-MOD
+030000     MOVE WS-USUARIO TO PM-USUARIO-ULT-MOD
+030100     MOVE 'N' TO PM-IND-BORRADO
+030200     WRITE PM-PERSON-RECORD
+030300         INVALID KEY
+030400             DISPLAY "ERROR AL GRABAR LA CLAVE NUEVA - STATUS "
+030500                     WS-PM-STATUS
+030600             GO TO 4000-EXIT
+030700     END-WRITE
+
+030800     MOVE WS-FECHA-HOY TO AU-FECHA
+030900     MOVE WS-HORA-AHORA TO AU-HORA
+031000     MOVE WS-USUARIO TO AU-USUARIO
+031100     MOVE "TESTEMNT" TO AU-PROGRAMA
+031200     MOVE 'C' TO AU-TIPO-ACCION
+031300     MOVE WS-A-NOMBRE TO AU-A-NOMBRE
+031400     MOVE WS-A-APELLIDO TO AU-A-APELLIDO
+031500     MOVE WS-A-EDAD TO AU-A-EDAD
+031600     MOVE WS-A-NACIONALIDAD TO AU-A-NACIONALIDAD
+031700     MOVE WS-NOMBRE TO AU-D-NOMBRE
+031800     MOVE WS-APELLIDO TO AU-D-APELLIDO
+031900     MOVE WS-EDAD TO AU-D-EDAD
+032000     MOVE WS-NACIONALIDAD TO AU-D-NACIONALIDAD
+032100     WRITE AU-AUDIT-RECORD
+032200     DISPLAY "PERSONA MODIFICADA.".
+032300 4000-EXIT.
+032400     EXIT.
+
+032500*-----------------------------------------------------------*
+032600*  5000-BAJA                                                  *
+032700*  BAJA LOGICA - MARCA PM-IND-BORRADO EN LUGAR DE BORRAR      *
+032800*  FISICAMENTE EL REGISTRO.                                   *
+032900*-----------------------------------------------------------*
+033000 5000-BAJA.
+033100     DISPLAY "APELLIDO: "
+033200     ACCEPT PM-APELLIDO
+033300     DISPLAY "NOMBRE: "
+033400     ACCEPT PM-NOMBRE
+033500     DISPLAY "EDAD: "
+033600     ACCEPT PM-EDAD
+033700     DISPLAY "NACIONALIDAD: "
+033800     ACCEPT PM-NACIONALIDAD
+033900     READ PERSON-MASTER
+034000         INVALID KEY
+034100             MOVE 'N' TO WS-SW-ENCONTRADO
+034200         NOT INVALID KEY
+034300             MOVE 'S' TO WS-SW-ENCONTRADO
+034400     END-READ
+034500     IF NOT WS-ENCONTRADO OR PM-REG-BORRADO
+034600         DISPLAY "NO SE ENCONTRO UNA PERSONA ACTIVA CON ESOS "
+034700                 "DATOS."
+034800         GO TO 5000-EXIT
+034900     END-IF
+035000     DISPLAY "CONFIRMA LA BAJA (S/N): "
+035100     ACCEPT WS-SW-CONFIRMA
+035200     IF NOT WS-CONFIRMADO
+035300         DISPLAY "BAJA CANCELADA."
+035400         GO TO 5000-EXIT
+035500     END-IF
+035600     MOVE PM-NOMBRE TO WS-A-NOMBRE
+035700     MOVE PM-APELLIDO TO WS-A-APELLIDO
+035800     MOVE PM-EDAD TO WS-A-EDAD
+035900     MOVE PM-NACIONALIDAD TO WS-A-NACIONALIDAD
+036000     MOVE 'S' TO PM-IND-BORRADO
+036100     ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+036200     ACCEPT WS-HORA-AHORA FROM TIME
+036300     MOVE WS-FECHA-HOY TO PM-FECHA-ULT-MOD
+036400     MOVE WS-HORA-AHORA TO PM-HORA-ULT-MOD
+036500     MOVE WS-USUARIO TO PM-USUARIO-ULT-MOD
+036600     REWRITE PM-PERSON-RECORD
+036700         INVALID KEY
+036800             DISPLAY "ERROR AL GRABAR LA BAJA - STATUS "
+036900                     WS-PM-STATUS
+037000             GO TO 5000-EXIT
+037100     END-REWRITE
+037200     MOVE WS-FECHA-HOY TO AU-FECHA
+037300     MOVE WS-HORA-AHORA TO AU-HORA
+037400     MOVE WS-USUARIO TO AU-USUARIO
+037500     MOVE "TESTEMNT" TO AU-PROGRAMA
+037600     MOVE 'B' TO AU-TIPO-ACCION
+037700     MOVE WS-A-NOMBRE TO AU-A-NOMBRE
+037800     MOVE WS-A-APELLIDO TO AU-A-APELLIDO
+037900     MOVE WS-A-EDAD TO AU-A-EDAD
+038000     MOVE WS-A-NACIONALIDAD TO AU-A-NACIONALIDAD
+038100     MOVE SPACES TO AU-D-NOMBRE AU-D-APELLIDO AU-D-NACIONALIDAD
+038200     MOVE ZERO TO AU-D-EDAD
+038300     WRITE AU-AUDIT-RECORD
+038400     DISPLAY "PERSONA DADA DE BAJA.".
+038500 5000-EXIT.
+038600     EXIT.
+
+038700*-----------------------------------------------------------*
+038800*  6000-CONSULTA                                              *
+038900*  MUESTRA UNA PERSONA POR SU CLAVE COMPLETA.                 *
+039000*-----------------------------------------------------------*
+039100 6000-CONSULTA.
+039200     DISPLAY "APELLIDO: "
+039300     ACCEPT PM-APELLIDO
+039400     DISPLAY "NOMBRE: "
+039500     ACCEPT PM-NOMBRE
+039600     DISPLAY "EDAD: "
+039700     ACCEPT PM-EDAD
+039800     DISPLAY "NACIONALIDAD: "
+039900     ACCEPT PM-NACIONALIDAD
+040000     READ PERSON-MASTER
+040100         INVALID KEY
+040200             MOVE 'N' TO WS-SW-ENCONTRADO
+040300         NOT INVALID KEY
+040400             MOVE 'S' TO WS-SW-ENCONTRADO
+040500     END-READ
+040600     IF NOT WS-ENCONTRADO
+040700         DISPLAY "NO SE ENCONTRO NINGUNA PERSONA CON ESOS "
+040800                 "DATOS."
+040900     ELSE
+041000         DISPLAY "APELLIDO......: " PM-APELLIDO
+041100         DISPLAY "NOMBRE........: " PM-NOMBRE
+041200         DISPLAY "EDAD..........: " PM-EDAD
+041300         DISPLAY "NACIONALIDAD..: " PM-NACIONALIDAD
+041400         IF PM-REG-BORRADO
+041500             DISPLAY "(ESTE REGISTRO ESTA DADO DE BAJA)"
+041600         END-IF
+041700     END-IF.
+041800 6000-EXIT.
+041900     EXIT.
+
+042000*-----------------------------------------------------------*
+042100*  7000-PEDIR-EDAD                                            *
+042200*  PIDE Y VALIDA LA EDAD A TRAVES DE EDTPERS, CON HASTA 3      *
+042300*  REINTENTOS.  USADA POR ALTA Y POR CAMBIO.                  *
+042400*-----------------------------------------------------------*
+042500 7000-PEDIR-EDAD.
+042600     MOVE ZERO TO WS-REINTENTOS.
+042700 7000-PEDIR-EDAD-DE-NUEVO.
+042800     DISPLAY "EDAD: "
+042900     ACCEPT WS-EDAD-ENTRADA
+043000     CALL "EDTPERS" USING WS-EDAD-ENTRADA WS-NACIONALIDAD
+043100                           WS-EDAD WS-EDAD-STATUS WS-NAC-STATUS
+043200     IF WS-EDAD-STATUS = '1'
+043300         DISPLAY "LA EDAD DEBE SER NUMERICA."
+043400     ELSE
+043500         IF WS-EDAD-STATUS = '2'
+043600             DISPLAY "LA EDAD DEBE ESTAR ENTRE 0 Y 120."
+043700         ELSE
+043800             GO TO 7000-EXIT
+043900         END-IF
+044000     END-IF
+044100     ADD 1 TO WS-REINTENTOS
+044200     IF WS-REINTENTOS < 3
+044300         GO TO 7000-PEDIR-EDAD-DE-NUEVO
+044400     END-IF
+044500     DISPLAY "DEMASIADOS INTENTOS - SE USA EDAD CERO."
+044600     MOVE 'S' TO WS-SW-DATOS-INVALIDOS
+044700     MOVE ZERO TO WS-EDAD.
+044800 7000-EXIT.
+044900     EXIT.
+
+045000*-----------------------------------------------------------*
+045100*  7100-PEDIR-NACIONALIDAD                                    *
+045200*  PIDE Y VALIDA LA NACIONALIDAD A TRAVES DE EDTPERS, CON      *
+045300*  HASTA 3 REINTENTOS.  USADA POR ALTA Y POR CAMBIO.           *
+045400*-----------------------------------------------------------*
+045500 7100-PEDIR-NACIONALIDAD.
+045600     MOVE ZERO TO WS-REINTENTOS.
+045700 7100-PEDIR-NACIONALIDAD-DE-NUEVO.
+045800     DISPLAY "NACIONALIDAD (CODIGO DE 3 LETRAS): "
+045900     ACCEPT WS-NACIONALIDAD
+046000     CALL "EDTPERS" USING WS-EDAD-ENTRADA WS-NACIONALIDAD
+046100                           WS-EDAD WS-EDAD-STATUS WS-NAC-STATUS
+046200     IF WS-NAC-STATUS = '0'
+046300         GO TO 7100-EXIT
+046400     END-IF
+046500     DISPLAY "NACIONALIDAD NO REGISTRADA EN LA TABLA."
+046600     ADD 1 TO WS-REINTENTOS
+046700     IF WS-REINTENTOS < 3
+046800         GO TO 7100-PEDIR-NACIONALIDAD-DE-NUEVO
+046900     END-IF
+047000     DISPLAY "DEMASIADOS INTENTOS - SE DEJA SIN VALIDAR."
+047100     MOVE 'S' TO WS-SW-DATOS-INVALIDOS.
+047200 7100-EXIT.
+047300     EXIT.
+
+047400 9000-FINALIZAR.
+047500     CLOSE PERSON-MASTER
+047600     CLOSE AUDIT-LOG
+047700     DISPLAY "FIN DEL MANTENIMIENTO.".
+047800 9000-EXIT.
+047900     EXIT.
