@@ -0,0 +1,108 @@
+000100*-----------------------------------------------------------*
+000200*  PROGRAM  : TESTELOD                                      *
+000300*  AUTHOR   : R. QUIROGA - APPLICATIONS PROGRAMMING         *
+000400*  INSTALLATION : REGISTRO CIVIL - CENTRO DE COMPUTOS       *
+000500*  DATE-WRITTEN : 2026-08-09                                *
+000600*                                                            *
+000700*  PURPOSE.                                                  *
+000800*     STEP 1 OF THE NIGHTLY BATCH LOAD.  READS THE RAW       *
+000900*     TRANSACTION FILE (TRANSIN) SENT IN BY ANOTHER OFFICE    *
+001000*     AND COPIES EACH RECORD TO TRANWORK, STAMPING IT WITH A  *
+001100*     SEQUENCE NUMBER.  THE SEQUENCE NUMBER IS WHAT LETS      *
+001200*     TESTEEDT AND TESTEUPD - AND THE CHECKPOINT/RESTART      *
+001300*     LOGIC IN TESTEUPD - TALK ABOUT "RECORD NUMBER N"        *
+001400*     UNAMBIGUOUSLY FURTHER DOWN THE PIPELINE.                *
+001500*                                                            *
+001600*  MODIFICATION HISTORY.                                    *
+001700*     2026-08-09  RQ   ORIGINAL VERSION.                     *
+001800*-----------------------------------------------------------*
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. TESTELOD.
+002100 AUTHOR. R. QUIROGA.
+002200 INSTALLATION. REGISTRO CIVIL - CENTRO DE COMPUTOS.
+002300 DATE-WRITTEN. 2026-08-09.
+002400 DATE-COMPILED.
+
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. GNUCOBOL.
+002800 OBJECT-COMPUTER. GNUCOBOL.
+
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     COPY TRANSSL.
+003200     COPY TRANWSL.
+
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500     COPY TRANSFD.
+003600     COPY TRANWFD.
+
+003700 WORKING-STORAGE SECTION.
+003800 77  WS-TR-STATUS                PIC X(02).
+003900     88  WS-TR-OK                         VALUE '00'.
+004000     88  WS-TR-EOF                        VALUE '10'.
+004100 77  WS-TW-STATUS                PIC X(02).
+004200     88  WS-TW-OK                         VALUE '00'.
+004300 77  WS-SW-FIN-ARCHIVO           PIC X(01).
+004400     88  WS-FIN-ARCHIVO                   VALUE 'S'.
+004500 77  WS-CONTADOR-LEIDOS          PIC 9(08)        COMP.
+
+004600 PROCEDURE DIVISION.
+
+004700 0000-MAINLINE.
+004800     PERFORM 1000-INICIAR THRU 1000-EXIT
+004900     PERFORM 2000-PROCESAR THRU 2000-EXIT
+005000         UNTIL WS-FIN-ARCHIVO
+005100     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+005200     STOP RUN.
+
+005300 1000-INICIAR.
+005400     MOVE 'N' TO WS-SW-FIN-ARCHIVO
+005500     MOVE ZERO TO WS-CONTADOR-LEIDOS
+005600     OPEN INPUT TRANSACTION-IN
+005700     IF NOT WS-TR-OK
+005800         DISPLAY "NO SE PUDO ABRIR TRANSIN - STATUS "
+005900                 WS-TR-STATUS
+006000         MOVE 'S' TO WS-SW-FIN-ARCHIVO
+006100         GO TO 1000-EXIT
+006200     END-IF
+006300     OPEN OUTPUT TRAN-WORK
+006400     IF NOT WS-TW-OK
+006500         DISPLAY "NO SE PUDO ABRIR TRANWORK - STATUS "
+006600                 WS-TW-STATUS
+006700         CLOSE TRANSACTION-IN
+006800         MOVE 'S' TO WS-SW-FIN-ARCHIVO
+006900         GO TO 1000-EXIT
+007000     END-IF
+007100     PERFORM 2100-LEER-TRANSACCION THRU 2100-EXIT.
+007200 1000-EXIT.
+007300     EXIT.
+
+007400 2000-PROCESAR.
+007500     ADD 1 TO WS-CONTADOR-LEIDOS
+007600     MOVE WS-CONTADOR-LEIDOS TO TW-SEQ-NBR
+007700     MOVE TR-NOMBRE TO TW-NOMBRE
+007800     MOVE TR-APELLIDO TO TW-APELLIDO
+007900     MOVE TR-EDAD TO TW-EDAD
+008000     MOVE TR-NACIONALIDAD TO TW-NACIONALIDAD
+008100     WRITE TW-WORK-RECORD
+008200     PERFORM 2100-LEER-TRANSACCION THRU 2100-EXIT.
+008300 2000-EXIT.
+008400     EXIT.
+
+008500 2100-LEER-TRANSACCION.
+008600     READ TRANSACTION-IN
+008700         AT END
+008800             MOVE 'S' TO WS-SW-FIN-ARCHIVO
+008900     END-READ.
+009000 2100-EXIT.
+009100     EXIT.
+
+009200 9000-FINALIZAR.
+009300     CLOSE TRANSACTION-IN
+009400     CLOSE TRAN-WORK
+009500     DISPLAY "TESTELOD - TRANSACCIONES CARGADAS: "
+009600             WS-CONTADOR-LEIDOS.
+009700 9000-EXIT.
+009800     EXIT.
