@@ -0,0 +1,111 @@
+000100*-----------------------------------------------------------*
+000200*  PROGRAM  : EDTPERS                                       *
+000300*  AUTHOR   : R. QUIROGA - APPLICATIONS PROGRAMMING         *
+000400*  INSTALLATION : REGISTRO CIVIL - CENTRO DE COMPUTOS       *
+000500*  DATE-WRITTEN : 2026-08-09                                *
+000600*                                                            *
+000700*  PURPOSE.                                                  *
+000800*     SHARED EDIT MODULE FOR THE PERSON-MASTER FIELDS.       *
+000900*     CALLED BY TESTECOB2 (INTERACTIVE ADD), TESTEEDT         *
+001000*     (BATCH LOAD EDIT STEP) AND TESTEMNT (MAINTENANCE) SO    *
+001100*     ALL THREE CAPTURE PATHS APPLY IDENTICAL EDITS TO       *
+001200*     WS-EDAD AND WS-NACIONALIDAD INSTEAD OF EACH CARRYING   *
+001300*     ITS OWN COPY OF THE RULES.                             *
+001400*                                                            *
+001500*  MODIFICATION HISTORY.                                    *
+001600*     2026-08-09  RQ   ORIGINAL VERSION.                     *
+001700*     2026-08-09  RQ   DROPPED THE < 0 HALF OF THE AGE RANGE *
+001800*                      CHECK - LK-EDAD-NUMERICA IS UNSIGNED  *
+001900*                      AND CAN NEVER BE NEGATIVE.             *
+001950*     2026-08-09  RQ   RIGHT-JUSTIFY AND ZERO-FILL THE AGE   *
+001960*                      ENTRY BEFORE THE NUMERIC TEST - A     *
+001970*                      LEFT-JUSTIFIED "45 " WAS FAILING THE   *
+001980*                      TEST AND REJECTING EVERY NORMAL ENTRY.*
+002000*-----------------------------------------------------------*
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID. EDTPERS.
+002300 AUTHOR. R. QUIROGA.
+002400 INSTALLATION. REGISTRO CIVIL - CENTRO DE COMPUTOS.
+002500 DATE-WRITTEN. 2026-08-09.
+002600 DATE-COMPILED.
+
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER. GNUCOBOL.
+003000 OBJECT-COMPUTER. GNUCOBOL.
+
+003100 DATA DIVISION.
+003200 WORKING-STORAGE SECTION.
+003300 01  WS-SUB                      PIC 9(02)        COMP.
+003350 01  WS-EDAD-JUSTIFICADA         PIC X(03)        JUSTIFIED RIGHT.
+
+003400     COPY NATTAB.
+
+003500 LINKAGE SECTION.
+003600 01  LK-EDAD-ENTRADA             PIC X(03).
+003700 01  LK-NACIONALIDAD             PIC X(15).
+003800 01  LK-EDAD-NUMERICA            PIC 9(03).
+003900 01  LK-EDAD-STATUS              PIC X(01).
+004000*    '0' = VALIDA   '1' = NO NUMERICA   '2' = FUERA DE RANGO
+004100 01  LK-NAC-STATUS               PIC X(01).
+004200*    '0' = VALIDA   '1' = CODIGO NO EXISTE EN TABLA
+
+004300 PROCEDURE DIVISION USING LK-EDAD-ENTRADA
+004400                          LK-NACIONALIDAD
+004500                          LK-EDAD-NUMERICA
+004600                          LK-EDAD-STATUS
+004700                          LK-NAC-STATUS.
+
+004800 0000-MAINLINE.
+004900     PERFORM 1000-EDITAR-EDAD THRU 1000-EXIT
+005000     PERFORM 2000-EDITAR-NACIONALIDAD THRU 2000-EXIT
+005100     GOBACK.
+
+005200*-----------------------------------------------------------*
+005300*  1000-EDITAR-EDAD                                         *
+005400*  LK-EDAD-ENTRADA ARRIVES AS PIC X SO A NON-NUMERIC KEY-IN  *
+005500*  CAN BE DETECTED - A PIC 9 ACCEPT WOULD SILENTLY TRUNCATE  *
+005600*  OR ZERO-FILL IT BEFORE WE EVER SAW THE BAD ENTRY.  AN     *
+005620*  ACCEPT INTO A PIC X FIELD LEFT-JUSTIFIES AND SPACE-FILLS  *
+005640*  THE REST, SO "45" ARRIVES AS "45 " - WS-EDAD-JUSTIFICADA  *
+005660*  SHIFTS IT RIGHT AND THE TRAILING SPACE BECOMES A LEADING  *
+005680*  ONE, WHICH IS THEN ZERO-FILLED BEFORE THE NUMERIC TEST SO *
+005690*  A NORMALLY TYPED 1- OR 2-DIGIT AGE IS NOT REJECTED.       *
+005700*-----------------------------------------------------------*
+005800 1000-EDITAR-EDAD.
+005900     MOVE '0' TO LK-EDAD-STATUS
+006000     MOVE ZERO TO LK-EDAD-NUMERICA
+006050     MOVE LK-EDAD-ENTRADA TO WS-EDAD-JUSTIFICADA
+006060     INSPECT WS-EDAD-JUSTIFICADA REPLACING LEADING SPACE BY ZERO
+006100     IF WS-EDAD-JUSTIFICADA IS NOT NUMERIC
+006200         MOVE '1' TO LK-EDAD-STATUS
+006300         GO TO 1000-EXIT
+006400     END-IF
+006500     MOVE WS-EDAD-JUSTIFICADA TO LK-EDAD-NUMERICA
+006600     IF LK-EDAD-NUMERICA > 120
+006700         MOVE '2' TO LK-EDAD-STATUS
+006800     END-IF.
+006900 1000-EXIT.
+007000     EXIT.
+
+007100*-----------------------------------------------------------*
+007200*  2000-EDITAR-NACIONALIDAD                                 *
+007300*  LOOKS UP LK-NACIONALIDAD IN THE NT-NATION-TABLE LOADED    *
+007400*  FROM NATTAB.  THE CODE MUST MATCH ONE OF THE FIRST THREE  *
+007500*  CHARACTERS OF NT-CODE EXACTLY.  ON A MATCH, LK-NACIONAL-  *
+007600*  IDAD IS OVERWRITTEN WITH THE TABLE'S OWN NT-CODE (SPACE-  *
+007700*  PADDED TO 15) SO "ARG", "ARG   " AND ANY OTHER TRAILING   *
+007800*  GARBAGE AFTER A VALID 3-LETTER CODE ALL END UP STORED AS  *
+007900*  THE SAME VALUE INSTEAD OF FRAGMENTING THE REGISTER.       *
+008000*-----------------------------------------------------------*
+008100 2000-EDITAR-NACIONALIDAD.
+008200     MOVE '1' TO LK-NAC-STATUS
+008300     PERFORM VARYING WS-SUB FROM 1 BY 1
+008400               UNTIL WS-SUB > 10
+008500         IF LK-NACIONALIDAD(1:3) = NT-CODE(WS-SUB)
+008600             MOVE NT-CODE(WS-SUB) TO LK-NACIONALIDAD
+008700             MOVE '0' TO LK-NAC-STATUS
+008800         END-IF
+008900     END-PERFORM.
+009000 2000-EXIT.
+009100     EXIT.
