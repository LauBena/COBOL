@@ -1,31 +1,305 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TESTECOB2.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WS-NOMBRE                   PIC X(10).
-       77 WS-APELLIDO                 PIC X(15).
-       77 WS-EDAD                     PIC 9(2).
-       77 WS-NACIONALIDAD             PIC X(15).
-       77 WS-ESPACIO                  PIC 9(30)
-            VALUES '------------------------------'.
-       PROCEDURE DIVISION.
-           DISPLAY "COLOQUE SU NOMBRE: "
-           ACCEPT WS-NOMBRE
-           DISPLAY "COLOQUE SU APELLIDO: "
-           ACCEPT WS-APELLIDO
-           DISPLAY "COLOQUE SU EDAD: "
-           ACCEPT WS-EDAD
-           DISPLAY "COLOQUE SU NACIONALIDAD: "
-           ACCEPT WS-NACIONALIDAD
-           DISPLAY "LOS DATOS COLOCADOS SON: "
-           DISPLAY WS-ESPACIO
-           DISPLAY "Nombre: "WS-NOMBRE
-           DISPLAY WS-ESPACIO
-           DISPLAY "Apellido: "WS-APELLIDO
-           DISPLAY WS-ESPACIO
-           DISPLAY "Edad: "WS-EDAD
-           DISPLAY WS-ESPACIO
-           DISPLAY "Nacionalidad: "WS-NACIONALIDAD
-           DISPLAY WS-ESPACIO
-           STOP RUN.
+000100*-----------------------------------------------------------*
+000200*  PROGRAM  : TESTECOB2                                     *
+000300*  AUTHOR   : R. QUIROGA - APPLICATIONS PROGRAMMING         *
+000400*  INSTALLATION : REGISTRO CIVIL - CENTRO DE COMPUTOS       *
+000500*  DATE-WRITTEN : 1998-03-11                                *
+000600*                                                            *
+000700*  PURPOSE.                                                  *
+000800*     CAPTURES ONE PERSON INTERACTIVELY (NOMBRE, APELLIDO,   *
+000900*     EDAD, NACIONALIDAD), EDITS THE FIELDS, CHECKS FOR A     *
+001000*     LIKELY DUPLICATE AND ADDS THE PERSON TO THE PERSON-     *
+001100*     MASTER REGISTER.  EVERY ADD IS ALSO WRITTEN TO THE      *
+001200*     AUDIT LOG WITH THE USERID AND TIMESTAMP OF WHO KEYED    *
+001300*     IT IN.                                                  *
+001400*                                                            *
+001500*  MODIFICATION HISTORY.                                    *
+001600*     1998-03-11  RQ   ORIGINAL VERSION - ACCEPT/DISPLAY      *
+001700*                      ONLY, NOTHING WAS KEPT ON FILE.        *
+001800*     2026-08-09  RQ   ADDED PERSON-MASTER (INDEXED) OUTPUT,  *
+001900*                      EDAD NUMERIC/RANGE EDIT WITH RE-        *
+002000*                      PROMPT, NACIONALIDAD TABLE EDIT,        *
+002100*                      DUPLICATE-PERSON CHECK AND AUDIT LOG    *
+002200*                      WRITE.                                 *
+002300*     2026-08-09  RQ   4000-GRABAR-PERSONA NOW DELETES A        *
+002400*                      DADO-DE-BAJA RECORD STILL SITTING ON     *
+002500*                      THE SAME KEY BEFORE THE WRITE, AND THE   *
+002600*                      MAINLINE NO LONGER SHOWS "LOS DATOS       *
+002700*                      COLOCADOS SON" OR WRITES THE AUDIT       *
+002800*                      RECORD WHEN THE DELETE OR WRITE FAILS.   *
+002900*-----------------------------------------------------------*
+003000 IDENTIFICATION DIVISION.
+003100 PROGRAM-ID. TESTECOB2.
+003200 AUTHOR. R. QUIROGA.
+003300 INSTALLATION. REGISTRO CIVIL - CENTRO DE COMPUTOS.
+003400 DATE-WRITTEN. 1998-03-11.
+003500 DATE-COMPILED.
 
+003600 ENVIRONMENT DIVISION.
+003700 CONFIGURATION SECTION.
+003800 SOURCE-COMPUTER. GNUCOBOL.
+003900 OBJECT-COMPUTER. GNUCOBOL.
+
+004000 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200     COPY PERSONSL.
+004300     COPY AUDITSL.
+
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600     COPY PERSONFD.
+004700     COPY AUDITFD.
+
+004800 WORKING-STORAGE SECTION.
+004900 77  WS-NOMBRE                   PIC X(10).
+005000 77  WS-APELLIDO                 PIC X(15).
+005100 77  WS-EDAD-ENTRADA             PIC X(03).
+005200 77  WS-EDAD                     PIC 9(03).
+005300 77  WS-NACIONALIDAD             PIC X(15).
+005400 77  WS-ESPACIO                  PIC X(30)
+005500     VALUE '------------------------------'.
+
+005600 77  WS-EDAD-STATUS              PIC X(01).
+005700 77  WS-NAC-STATUS                PIC X(01).
+005800 77  WS-SW-DUPLICADO             PIC X(01).
+005900     88  WS-ES-DUPLICADO                  VALUE 'S'.
+006000     88  WS-NO-ES-DUPLICADO               VALUE 'N'.
+006100 77  WS-SW-DATOS-INVALIDOS       PIC X(01).
+006200     88  WS-DATOS-INVALIDOS               VALUE 'S'.
+006300 77  WS-SW-BORRADO-EXISTENTE     PIC X(01).
+006400     88  WS-EXISTE-BORRADO                VALUE 'S'.
+006500 77  WS-SW-ERROR-GRABACION       PIC X(01).
+006600     88  WS-ERROR-GRABACION               VALUE 'S'.
+006700 77  WS-REINTENTOS                PIC 9(02)       COMP.
+
+006800 77  WS-PM-STATUS                PIC X(02).
+006900     88  WS-PM-OK                         VALUE '00'.
+007000 77  WS-AU-STATUS                PIC X(02).
+007100     88  WS-AU-OK                         VALUE '00'.
+
+007200 77  WS-FECHA-HOY                PIC 9(08).
+007300 77  WS-HORA-AHORA                PIC 9(06).
+007400 77  WS-USUARIO                  PIC X(08).
+
+007500 PROCEDURE DIVISION.
+
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INICIAR THRU 1000-EXIT
+007800     PERFORM 2000-CAPTURAR-DATOS THRU 2000-EXIT
+007900     PERFORM 3000-VERIFICAR-DUPLICADO THRU 3000-EXIT
+008000     IF WS-ES-DUPLICADO
+008100         DISPLAY WS-ESPACIO
+008200         DISPLAY "YA EXISTE UN REGISTRO CON ESOS DATOS - NO SE "
+008300                 "GRABA NUEVAMENTE."
+008400     ELSE
+008500         IF WS-DATOS-INVALIDOS
+008600             DISPLAY WS-ESPACIO
+008700             DISPLAY "LA EDAD O LA NACIONALIDAD QUEDARON SIN "
+008800                     "VALIDAR - NO SE GRABA EL REGISTRO."
+008900         ELSE
+009000             PERFORM 4000-GRABAR-PERSONA THRU 4000-EXIT
+009100             IF WS-ERROR-GRABACION
+009200                 DISPLAY WS-ESPACIO
+009300                 DISPLAY "NO SE PUDO GRABAR EL REGISTRO - VEA EL "
+009400                         "MENSAJE DE ERROR ANTERIOR."
+009500             ELSE
+009600                 PERFORM 5000-MOSTRAR-DATOS THRU 5000-EXIT
+009700             END-IF
+009800         END-IF
+009900     END-IF
+010000     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+010100     STOP RUN.
+
+010200*-----------------------------------------------------------*
+010300*  1000-INICIAR                                              *
+010400*  ABRE EL REGISTRO DE PERSONAS Y EL LOG DE AUDITORIA, Y      *
+010500*  OBTIENE LA FECHA, HORA Y USUARIO PARA EL SELLO DE          *
+010600*  AUDITORIA DE ESTA CORRIDA.                                 *
+010700*-----------------------------------------------------------*
+010800 1000-INICIAR.
+010900     ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+011000     ACCEPT WS-HORA-AHORA FROM TIME
+011100     ACCEPT WS-USUARIO FROM ENVIRONMENT "LOGNAME"
+011200     IF WS-USUARIO = SPACES
+011300         MOVE "BATCH" TO WS-USUARIO
+011400     END-IF
+011500     OPEN I-O PERSON-MASTER
+011600     IF NOT WS-PM-OK
+011700         CLOSE PERSON-MASTER
+011800         OPEN OUTPUT PERSON-MASTER
+011900         CLOSE PERSON-MASTER
+012000         OPEN I-O PERSON-MASTER
+012100     END-IF
+012200     OPEN EXTEND AUDIT-LOG
+012300     IF NOT WS-AU-OK
+012400         OPEN OUTPUT AUDIT-LOG
+012500     END-IF.
+012600 1000-EXIT.
+012700     EXIT.
+
+012800*-----------------------------------------------------------*
+012900*  2000-CAPTURAR-DATOS                                       *
+013000*  PIDE LOS CUATRO CAMPOS POR PANTALLA.  LA EDAD SE RE-       *
+013100*  INGRESA HASTA 3 VECES SI NO ES NUMERICA O ESTA FUERA DE    *
+013200*  RANGO (0-120); LA NACIONALIDAD SE RE-INGRESA HASTA 3       *
+013300*  VECES SI EL CODIGO NO FIGURA EN LA TABLA DE REFERENCIA.    *
+013400*-----------------------------------------------------------*
+013500 2000-CAPTURAR-DATOS.
+013600     MOVE 'N' TO WS-SW-DATOS-INVALIDOS
+013700     DISPLAY "COLOQUE SU NOMBRE: "
+013800     ACCEPT WS-NOMBRE
+013900     DISPLAY "COLOQUE SU APELLIDO: "
+014000     ACCEPT WS-APELLIDO
+
+014100     MOVE ZERO TO WS-REINTENTOS.
+014200 2000-PEDIR-EDAD.
+014300     DISPLAY "COLOQUE SU EDAD (00-120): "
+014400     ACCEPT WS-EDAD-ENTRADA
+014500     CALL "EDTPERS" USING WS-EDAD-ENTRADA
+014600                           WS-NACIONALIDAD
+014700                           WS-EDAD
+014800                           WS-EDAD-STATUS
+014900                           WS-NAC-STATUS
+015000     ADD 1 TO WS-REINTENTOS
+015100     IF WS-EDAD-STATUS = '1'
+015200         DISPLAY "ERROR - LA EDAD DEBE SER NUMERICA.  REINGRESE."
+015300         IF WS-REINTENTOS < 3
+015400             GO TO 2000-PEDIR-EDAD
+015500         END-IF
+015600     END-IF
+015700     IF WS-EDAD-STATUS = '2'
+015800         DISPLAY "ERROR - LA EDAD DEBE ESTAR ENTRE 0 Y 120."
+015900         IF WS-REINTENTOS < 3
+016000             GO TO 2000-PEDIR-EDAD
+016100         END-IF
+016200     END-IF
+016300     IF WS-EDAD-STATUS NOT = '0'
+016400         DISPLAY "DEMASIADOS INTENTOS - SE FIJA LA EDAD EN CERO."
+016500         MOVE ZERO TO WS-EDAD
+016600         MOVE 'S' TO WS-SW-DATOS-INVALIDOS
+016700     END-IF
+
+016800     MOVE ZERO TO WS-REINTENTOS.
+016900 2000-PEDIR-NACIONALIDAD.
+017000     DISPLAY "COLOQUE SU NACIONALIDAD (CODIGO DE 3 LETRAS): "
+017100     ACCEPT WS-NACIONALIDAD
+017200     CALL "EDTPERS" USING WS-EDAD-ENTRADA
+017300                           WS-NACIONALIDAD
+017400                           WS-EDAD
+017500                           WS-EDAD-STATUS
+017600                           WS-NAC-STATUS
+017700     ADD 1 TO WS-REINTENTOS
+017800     IF WS-NAC-STATUS NOT = '0'
+017900         DISPLAY "ERROR - CODIGO DE NACIONALIDAD INVALIDO."
+018000         IF WS-REINTENTOS < 3
+018100             GO TO 2000-PEDIR-NACIONALIDAD
+018200         END-IF
+018300         DISPLAY "DEMASIADOS INTENTOS - QUEDA SIN VALIDAR."
+018400         MOVE 'S' TO WS-SW-DATOS-INVALIDOS
+018500     END-IF.
+018600 2000-EXIT.
+018700     EXIT.
+
+018800*-----------------------------------------------------------*
+018900*  3000-VERIFICAR-DUPLICADO                                  *
+019000*  EL CONTROL KEY DEL REGISTRO ES NOMBRE+APELLIDO+EDAD+       *
+019100*  NACIONALIDAD, ASI QUE UN READ POR CLAVE DETECTA UNA        *
+019200*  PERSONA YA CARGADA CON ESOS MISMOS CUATRO DATOS.  UN       *
+019300*  REGISTRO DADO DE BAJA (PM-REG-BORRADO) NO CUENTA COMO      *
+019400*  DUPLICADO - SI CONTARA, LA CLAVE DE UNA PERSONA BORRADA    *
+019500*  NUNCA SE PODRIA VOLVER A USAR.                             *
+019600*-----------------------------------------------------------*
+019700 3000-VERIFICAR-DUPLICADO.
+019800     MOVE 'N' TO WS-SW-DUPLICADO
+019900     MOVE 'N' TO WS-SW-BORRADO-EXISTENTE
+020000     MOVE WS-APELLIDO TO PM-APELLIDO
+020100     MOVE WS-NOMBRE TO PM-NOMBRE
+020200     MOVE WS-EDAD TO PM-EDAD
+020300     MOVE WS-NACIONALIDAD TO PM-NACIONALIDAD
+020400     READ PERSON-MASTER
+020500         INVALID KEY
+020600             MOVE 'N' TO WS-SW-DUPLICADO
+020700         NOT INVALID KEY
+020800             IF PM-REG-ACTIVO
+020900                 MOVE 'S' TO WS-SW-DUPLICADO
+021000             ELSE
+021100                 MOVE 'S' TO WS-SW-BORRADO-EXISTENTE
+021200             END-IF
+021300     END-READ.
+021400 3000-EXIT.
+021500     EXIT.
+
+021600*-----------------------------------------------------------*
+021700*  4000-GRABAR-PERSONA                                       *
+021800*  ARMA EL REGISTRO Y LO AGREGA AL PERSON-MASTER, LUEGO       *
+021900*  ESCRIBE EL RENGLON DE AUDITORIA CORRESPONDIENTE AL ALTA.   *
+022000*-----------------------------------------------------------*
+022100 4000-GRABAR-PERSONA.
+022200     MOVE 'N' TO WS-SW-ERROR-GRABACION
+022300     MOVE WS-APELLIDO TO PM-APELLIDO
+022400     MOVE WS-NOMBRE TO PM-NOMBRE
+022500     MOVE WS-EDAD TO PM-EDAD
+022600     MOVE WS-NACIONALIDAD TO PM-NACIONALIDAD
+022700     IF WS-EXISTE-BORRADO
+022800         DELETE PERSON-MASTER
+022900             INVALID KEY
+023000                 DISPLAY "ERROR AL BORRAR LA CLAVE DADA DE BAJA "
+023100                         "- STATUS " WS-PM-STATUS
+023200                 MOVE 'S' TO WS-SW-ERROR-GRABACION
+023300                 GO TO 4000-EXIT
+023400         END-DELETE
+023500     END-IF
+023600     MOVE WS-FECHA-HOY TO PM-FECHA-ALTA
+023700     MOVE WS-HORA-AHORA TO PM-HORA-ALTA
+023800     MOVE WS-USUARIO TO PM-USUARIO-ALTA
+023900     MOVE WS-FECHA-HOY TO PM-FECHA-ULT-MOD
+024000     MOVE WS-HORA-AHORA TO PM-HORA-ULT-MOD
+024100     MOVE WS-USUARIO TO PM-USUARIO-ULT-MOD
+024200     MOVE 'N' TO PM-IND-BORRADO
+024300     WRITE PM-PERSON-RECORD
+024400         INVALID KEY
+024500             DISPLAY "ERROR AL GRABAR EL REGISTRO - STATUS "
+024600                     WS-PM-STATUS
+024700             MOVE 'S' TO WS-SW-ERROR-GRABACION
+024800             GO TO 4000-EXIT
+024900     END-WRITE
+
+025000     MOVE WS-FECHA-HOY TO AU-FECHA
+025100     MOVE WS-HORA-AHORA TO AU-HORA
+025200     MOVE WS-USUARIO TO AU-USUARIO
+025300     MOVE "TESTECB2" TO AU-PROGRAMA
+025400     MOVE 'A' TO AU-TIPO-ACCION
+025500     MOVE SPACES TO AU-A-NOMBRE AU-A-APELLIDO AU-A-NACIONALIDAD
+025600     MOVE ZERO TO AU-A-EDAD
+025700     MOVE WS-NOMBRE TO AU-D-NOMBRE
+025800     MOVE WS-APELLIDO TO AU-D-APELLIDO
+025900     MOVE WS-EDAD TO AU-D-EDAD
+026000     MOVE WS-NACIONALIDAD TO AU-D-NACIONALIDAD
+026100     WRITE AU-AUDIT-RECORD.
+026200 4000-EXIT.
+026300     EXIT.
+
+026400*-----------------------------------------------------------*
+026500*  5000-MOSTRAR-DATOS                                        *
+026600*-----------------------------------------------------------*
+026700 5000-MOSTRAR-DATOS.
+026800     DISPLAY "LOS DATOS COLOCADOS SON: "
+026900     DISPLAY WS-ESPACIO
+027000     DISPLAY "Nombre: " WS-NOMBRE
+027100     DISPLAY WS-ESPACIO
+027200     DISPLAY "Apellido: " WS-APELLIDO
+027300     DISPLAY WS-ESPACIO
+027400     DISPLAY "Edad: " WS-EDAD
+027500     DISPLAY WS-ESPACIO
+027600     DISPLAY "Nacionalidad: " WS-NACIONALIDAD
+027700     DISPLAY WS-ESPACIO.
+027800 5000-EXIT.
+027900     EXIT.
+
+028000*-----------------------------------------------------------*
+028100*  9000-FINALIZAR                                            *
+028200*-----------------------------------------------------------*
+028300 9000-FINALIZAR.
+028400     CLOSE PERSON-MASTER
+028500     CLOSE AUDIT-LOG.
+028600 9000-EXIT.
+028700     EXIT.
