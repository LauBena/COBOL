@@ -0,0 +1,7 @@
+000100*-----------------------------------------------------------*
+000200*  AUDITFD.CPY                                              *
+000300*  FD FOR THE AUDIT LOG.                                     *
+000400*-----------------------------------------------------------*
+000500 FD  AUDIT-LOG
+000600     LABEL RECORDS ARE STANDARD.
+000700     COPY AUDITRC.
