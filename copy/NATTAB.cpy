@@ -0,0 +1,25 @@
+000100*-----------------------------------------------------------*
+000200*  NATTAB.CPY                                               *
+000300*  REFERENCE TABLE OF VALID NATIONALITY CODES.  ENTRY IS A   *
+000400*  3-CHARACTER CODE AND ITS PRINTABLE DESCRIPTION.  EVERY     *
+000500*  PROGRAM THAT CAPTURES A NATIONALITY EDITS THE ENTERED      *
+000600*  VALUE AGAINST NT-CODE (EDTPERS' 2000-EDITAR-NACIONALIDAD   *
+000700*  DOES THIS FOR ALL OF THEM) SO THE REGISTER CANNOT BE       *
+000800*  FRAGMENTED BY FREE-TEXT SPELLING OF THE SAME COUNTRY.      *
+000900*  COPY INTO WORKING-STORAGE.                                *
+001000*-----------------------------------------------------------*
+001100 01  NT-NATION-TABLE-VALUES.
+001200         05  FILLER PIC X(18) VALUE "ARGARGENTINA      ".
+001300         05  FILLER PIC X(18) VALUE "BRABRASIL         ".
+001400         05  FILLER PIC X(18) VALUE "CHICHILE          ".
+001500         05  FILLER PIC X(18) VALUE "URUURUGUAY        ".
+001600         05  FILLER PIC X(18) VALUE "PARPARAGUAY       ".
+001700         05  FILLER PIC X(18) VALUE "BOLBOLIVIA        ".
+001800         05  FILLER PIC X(18) VALUE "PERPERU           ".
+001900         05  FILLER PIC X(18) VALUE "COLCOLOMBIA       ".
+002000         05  FILLER PIC X(18) VALUE "MEXMEXICO         ".
+002100         05  FILLER PIC X(18) VALUE "ESPESPANA         ".
+002200 01  NT-NATION-TABLE REDEFINES NT-NATION-TABLE-VALUES.
+002300     05  NT-ENTRY OCCURS 10 TIMES INDEXED BY NT-IDX.
+002400         10  NT-CODE              PIC X(03).
+002500         10  NT-DESCRIPCION       PIC X(15).
