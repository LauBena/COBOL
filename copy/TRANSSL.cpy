@@ -0,0 +1,8 @@
+000100*-----------------------------------------------------------*
+000200*  TRANSSL.CPY                                               *
+000300*  SELECT CLAUSE FOR THE RAW TRANSACTION INPUT FILE READ BY  *
+000400*  THE LOAD STEP (TESTELOD).                                 *
+000500*-----------------------------------------------------------*
+000600     SELECT TRANSACTION-IN ASSIGN TO "TRANSIN"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-TR-STATUS.
