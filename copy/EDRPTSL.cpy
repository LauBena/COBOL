@@ -0,0 +1,7 @@
+000100*-----------------------------------------------------------*
+000200*  EDRPTSL.CPY                                               *
+000300*  SELECT CLAUSE FOR THE BATCH EDIT REPORT (TESTEEDT).        *
+000400*-----------------------------------------------------------*
+000500     SELECT EDIT-REPORT ASSIGN TO "EDITRPT"
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-ER-STATUS.
