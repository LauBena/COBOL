@@ -0,0 +1,8 @@
+000100*-----------------------------------------------------------*
+000200*  TRANWSL.CPY                                               *
+000300*  SELECT CLAUSE FOR THE LOADED TRANSACTION WORK FILE.        *
+000400*  WRITTEN BY TESTELOD, READ BY TESTEEDT.                     *
+000500*-----------------------------------------------------------*
+000600     SELECT TRAN-WORK ASSIGN TO "TRANWORK"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-TW-STATUS.
