@@ -0,0 +1,7 @@
+000100*-----------------------------------------------------------*
+000200*  TRANGFD.CPY                                               *
+000300*  FD FOR TRANGOOD.                                           *
+000400*-----------------------------------------------------------*
+000500 FD  TRAN-GOOD
+000600     LABEL RECORDS ARE STANDARD.
+000700     COPY TRANGRC.
