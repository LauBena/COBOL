@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------*
+000200*  TRANSRC.CPY                                               *
+000300*  RECORD LAYOUT FOR A RAW TRANSACTION INPUT RECORD - ONE     *
+000400*  PERSON PER LINE, AS RECEIVED FROM THE SENDING OFFICE.      *
+000500*  FIXED COLUMNS, SAME FIELD WIDTHS AS PM-PERSON-RECORD SO    *
+000600*  THE LOAD STEP CAN MOVE THEM ACROSS WITHOUT EDITING.        *
+000700*-----------------------------------------------------------*
+000800 01  TR-TRANSACTION-RECORD.
+000900     05  TR-NOMBRE                PIC X(10).
+001000     05  TR-APELLIDO              PIC X(15).
+001100     05  TR-EDAD                  PIC X(03).
+001200     05  TR-NACIONALIDAD          PIC X(15).
