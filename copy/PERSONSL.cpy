@@ -0,0 +1,16 @@
+000100*-----------------------------------------------------------*
+000200*  PERSONSL.CPY                                             *
+000300*  SELECT CLAUSE FOR THE PERSON-MASTER REGISTER FILE.       *
+000400*  COPY INTO THE INPUT-OUTPUT SECTION OF ANY PROGRAM THAT    *
+000500*  OPENS THE REGISTER, SO EVERY PROGRAM AGREES ON THE       *
+000600*  LOGICAL FILE NAME, ORGANIZATION AND KEYS.                *
+000700*-----------------------------------------------------------*
+000800     SELECT PERSON-MASTER ASSIGN TO "PERSONMA"
+000900         ORGANIZATION IS INDEXED
+001000         ACCESS MODE IS DYNAMIC
+001100         RECORD KEY IS PM-CONTROL-KEY
+001200         ALTERNATE RECORD KEY IS PM-APELLIDO
+001300             WITH DUPLICATES
+001400         ALTERNATE RECORD KEY IS PM-NACIONALIDAD
+001500             WITH DUPLICATES
+001600         FILE STATUS IS WS-PM-STATUS.
