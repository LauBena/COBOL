@@ -0,0 +1,8 @@
+000100*-----------------------------------------------------------*
+000200*  TRANGSL.CPY                                               *
+000300*  SELECT CLAUSE FOR TRANGOOD.  WRITTEN BY TESTEEDT, READ BY  *
+000400*  TESTEUPD.                                                  *
+000500*-----------------------------------------------------------*
+000600     SELECT TRAN-GOOD ASSIGN TO "TRANGOOD"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-TG-STATUS.
