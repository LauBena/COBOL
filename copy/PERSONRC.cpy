@@ -0,0 +1,29 @@
+000100*-----------------------------------------------------------*
+000200*  PERSONRC.CPY                                             *
+000300*  RECORD LAYOUT FOR THE PERSON-MASTER REGISTER FILE.       *
+000400*  ONE RECORD PER PERSON CAPTURED BY TESTECOB2, TESTEUPD    *
+000500*  (BATCH LOAD), OR TESTEMNT.  PRIMARY KEY IS THE FULL       *
+000600*  CONTROL KEY GROUP (APELLIDO+NOMBRE+EDAD+NACIONALIDAD),   *
+000700*  WHICH DOUBLES AS THE NATURAL DUPLICATE-PERSON TEST.      *
+000800*  PM-APELLIDO AND PM-NACIONALIDAD ARE ALSO CARRIED AS      *
+000900*  ALTERNATE KEYS (SEE THE SELECT CLAUSE IN PERSONSL.CPY)  *
+001000*  SO THE INQUIRY AND REPORT PROGRAMS CAN READ THE FILE IN *
+001100*  SURNAME OR NATIONALITY SEQUENCE WITHOUT A SEPARATE SORT *
+001200*  STEP.                                                    *
+001300*-----------------------------------------------------------*
+001400 01  PM-PERSON-RECORD.
+001500     05  PM-CONTROL-KEY.
+001600         10  PM-APELLIDO          PIC X(15).
+001700         10  PM-NOMBRE            PIC X(10).
+001800         10  PM-EDAD              PIC 9(03).
+001900         10  PM-NACIONALIDAD      PIC X(15).
+002000     05  PM-FECHA-ALTA            PIC 9(08).
+002100     05  PM-HORA-ALTA             PIC 9(06).
+002200     05  PM-USUARIO-ALTA          PIC X(08).
+002300     05  PM-FECHA-ULT-MOD         PIC 9(08).
+002400     05  PM-HORA-ULT-MOD          PIC 9(06).
+002500     05  PM-USUARIO-ULT-MOD       PIC X(08).
+002600     05  PM-IND-BORRADO           PIC X(01).
+002700         88  PM-REG-BORRADO               VALUE 'S'.
+002800         88  PM-REG-ACTIVO                VALUE 'N'.
+002900     05  FILLER                   PIC X(10).
