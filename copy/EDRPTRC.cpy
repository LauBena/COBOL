@@ -0,0 +1,8 @@
+000100*-----------------------------------------------------------*
+000200*  EDRPTRC.CPY                                               *
+000300*  PRINT LINE FOR THE BATCH EDIT REPORT PRODUCED BY TESTEEDT  *
+000400*  AND FOR THE NATIONALITY REGISTER REPORT PRODUCED BY        *
+000500*  TESTEREP.  A SINGLE 80-BYTE PRINT LINE, BUILT UP IN        *
+000600*  WORKING-STORAGE AND MOVED HERE BEFORE EACH WRITE.          *
+000700*-----------------------------------------------------------*
+000800 01  ER-REPORT-LINE                PIC X(80).
