@@ -0,0 +1,7 @@
+000100*-----------------------------------------------------------*
+000200*  TRANWFD.CPY                                               *
+000300*  FD FOR THE LOADED TRANSACTION WORK FILE.                   *
+000400*-----------------------------------------------------------*
+000500 FD  TRAN-WORK
+000600     LABEL RECORDS ARE STANDARD.
+000700     COPY TRANWRC.
