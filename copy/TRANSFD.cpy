@@ -0,0 +1,7 @@
+000100*-----------------------------------------------------------*
+000200*  TRANSFD.CPY                                               *
+000300*  FD FOR THE RAW TRANSACTION INPUT FILE.                     *
+000400*-----------------------------------------------------------*
+000500 FD  TRANSACTION-IN
+000600     LABEL RECORDS ARE STANDARD.
+000700     COPY TRANSRC.
