@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------*
+000200*  CHKPTSL.CPY                                               *
+000300*  SELECT CLAUSE FOR THE CHECKPOINT CONTROL FILE.  RELATIVE   *
+000400*  ORGANIZATION SO THE ONE CONTROL RECORD CAN BE REWRITTEN    *
+000500*  IN PLACE AFTER EVERY SUCCESSFUL UPDATE, RATHER THAN        *
+000600*  CLOSING AND RE-CREATING THE FILE EACH TIME.                *
+000700*-----------------------------------------------------------*
+000800     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000900         ORGANIZATION IS RELATIVE
+001000         ACCESS MODE IS RANDOM
+001100         RELATIVE KEY IS WS-CK-RELKEY
+001200         FILE STATUS IS WS-CK-STATUS.
