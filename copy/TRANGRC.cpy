@@ -0,0 +1,16 @@
+000100*-----------------------------------------------------------*
+000200*  TRANGRC.CPY                                               *
+000300*  RECORD LAYOUT FOR TRANGOOD - THE TRANSACTIONS THAT PASSED  *
+000400*  EDIT IN TESTEEDT AND ARE READY TO BE APPLIED TO PERSON-    *
+000500*  MASTER BY TESTEUPD.  SAME SHAPE AS TRANWRC (COPY TRANWRC   *
+000600*  CANNOT BE REUSED HERE BECAUSE TESTEEDT HAS BOTH FILES      *
+000700*  OPEN AT ONCE AND THE RECORD NAMES WOULD COLLIDE).  TG-SEQ- *
+000750*  NBR IS DISPLAY, NOT COMP, FOR THE SAME REASON AS TW-SEQ-   *
+000760*  NBR IN TRANWRC - TRANGOOD IS ALSO LINE SEQUENTIAL.         *
+000800*-----------------------------------------------------------*
+000900 01  TG-GOOD-RECORD.
+001000     05  TG-SEQ-NBR               PIC 9(08).
+001100     05  TG-NOMBRE                PIC X(10).
+001200     05  TG-APELLIDO              PIC X(15).
+001300     05  TG-EDAD                  PIC X(03).
+001400     05  TG-NACIONALIDAD          PIC X(15).
