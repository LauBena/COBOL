@@ -0,0 +1,7 @@
+000100*-----------------------------------------------------------*
+000200*  CHKPTFD.CPY                                               *
+000300*  FD FOR THE CHECKPOINT CONTROL FILE.                        *
+000400*-----------------------------------------------------------*
+000500 FD  CHECKPOINT-FILE
+000600     LABEL RECORDS ARE STANDARD.
+000700     COPY CHKPTRC.
