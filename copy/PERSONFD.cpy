@@ -0,0 +1,8 @@
+000100*-----------------------------------------------------------*
+000200*  PERSONFD.CPY                                             *
+000300*  FD FOR THE PERSON-MASTER REGISTER FILE.  COPY INTO THE    *
+000400*  FILE SECTION OF ANY PROGRAM THAT OPENS THE REGISTER.      *
+000500*-----------------------------------------------------------*
+000600 FD  PERSON-MASTER
+000700     LABEL RECORDS ARE STANDARD.
+000800     COPY PERSONRC.
