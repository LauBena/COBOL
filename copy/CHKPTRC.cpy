@@ -0,0 +1,18 @@
+000100*-----------------------------------------------------------*
+000200*  CHKPTRC.CPY                                               *
+000300*  SINGLE-RECORD CHECKPOINT CONTROL FILE FOR TESTEUPD.  HOLDS *
+000400*  THE SEQUENCE NUMBER (TG-SEQ-NBR/TW-SEQ-NBR) OF THE LAST    *
+000500*  TRANGOOD RECORD SUCCESSFULLY APPLIED TO PERSON-MASTER.     *
+000600*  ON RESTART, TESTEUPD READS THIS RECORD AND SKIPS EVERY     *
+000700*  TRANGOOD RECORD UP TO AND INCLUDING THAT NUMBER INSTEAD    *
+000800*  OF RE-APPLYING A BATCH THAT ABENDED PART-WAY THROUGH.      *
+000850*  CK-FECHA-LOTE CARRIES THE RUN DATE CK-ULTIMO-SEQ WAS LAST  *
+000860*  WRITTEN UNDER.  THE CHKPOINT DD IS DISP=MOD AND NEVER      *
+000870*  REALLOCATED, SO THIS IS WHAT LETS TESTEUPD TELL A SAME-    *
+000880*  DAY RESTART (KEEP CK-ULTIMO-SEQ AND RESUME) FROM THE START *
+000890*  OF A BRAND-NEW NIGHT'S RUN (RESET CK-ULTIMO-SEQ TO ZERO).  *
+000900*-----------------------------------------------------------*
+001000 01  CK-CHECKPOINT-RECORD.
+001100     05  CK-ULTIMO-SEQ            PIC 9(08)        COMP.
+001150     05  CK-FECHA-LOTE            PIC 9(08).
+001200     05  FILLER                   PIC X(12).
