@@ -0,0 +1,32 @@
+000100*-----------------------------------------------------------*
+000200*  AUDITRC.CPY                                              *
+000300*  RECORD LAYOUT FOR THE PERSON-MASTER AUDIT LOG.  ONE       *
+000400*  RECORD IS WRITTEN FOR EVERY ADD, CHANGE OR DELETE AGAINST *
+000500*  THE REGISTER, CARRYING THE BEFORE AND AFTER IMAGE OF THE  *
+000600*  FOUR CAPTURED FIELDS SO COMPLIANCE CAN ANSWER "WHO KEYED  *
+000700*  THIS IN, AND WHAT DID IT LOOK LIKE BEFORE."  TESTEUPD     *
+000750*  ALSO WRITES A RECORD FOR A TRANGOOD ROW IT SKIPS, SO A    *
+000760*  RESTART-CHECKPOINT SKIP AND AN INTRA-BATCH DUPLICATE SKIP *
+000770*  EACH LEAVE THEIR OWN TRACE INSTEAD OF JUST A COUNTER.     *
+000800*-----------------------------------------------------------*
+000900 01  AU-AUDIT-RECORD.
+001000     05  AU-FECHA                 PIC 9(08).
+001100     05  AU-HORA                  PIC 9(06).
+001200     05  AU-USUARIO               PIC X(08).
+001300     05  AU-PROGRAMA              PIC X(08).
+001400     05  AU-TIPO-ACCION           PIC X(01).
+001500         88  AU-ACCION-ALTA               VALUE 'A'.
+001600         88  AU-ACCION-CAMBIO             VALUE 'C'.
+001700         88  AU-ACCION-BAJA               VALUE 'B'.
+001750         88  AU-ACCION-OMITIDO-REINICIO   VALUE 'R'.
+001760         88  AU-ACCION-OMITIDO-DUPLICADO  VALUE 'D'.
+001800     05  AU-ANTES.
+001900         10  AU-A-NOMBRE          PIC X(10).
+002000         10  AU-A-APELLIDO        PIC X(15).
+002100         10  AU-A-EDAD            PIC 9(03).
+002200         10  AU-A-NACIONALIDAD    PIC X(15).
+002300     05  AU-DESPUES.
+002400         10  AU-D-NOMBRE          PIC X(10).
+002500         10  AU-D-APELLIDO        PIC X(15).
+002600         10  AU-D-EDAD            PIC 9(03).
+002700         10  AU-D-NACIONALIDAD    PIC X(15).
