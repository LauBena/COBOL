@@ -0,0 +1,8 @@
+000100*-----------------------------------------------------------*
+000200*  EDRPTFD.CPY                                               *
+000300*  FD FOR THE BATCH EDIT REPORT.                              *
+000400*-----------------------------------------------------------*
+000500 FD  EDIT-REPORT
+000600     RECORD CONTAINS 80 CHARACTERS
+000700     LABEL RECORDS ARE OMITTED.
+000800     COPY EDRPTRC.
