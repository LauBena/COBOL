@@ -0,0 +1,18 @@
+000100*-----------------------------------------------------------*
+000200*  TRANWRC.CPY                                               *
+000300*  RECORD LAYOUT FOR THE LOADED TRANSACTION WORK FILE         *
+000400*  (TRANWORK).  THE LOAD STEP (TESTELOD) STAMPS EACH INPUT    *
+000500*  RECORD WITH A SEQUENCE NUMBER SO THE EDIT AND UPDATE       *
+000600*  STEPS - AND THE CHECKPOINT/RESTART LOGIC IN TESTEUPD - CAN *
+000700*  REFER TO "RECORD NUMBER N" UNAMBIGUOUSLY.  TW-SEQ-NBR IS   *
+000750*  DISPLAY, NOT COMP - TRANWORK IS LINE SEQUENTIAL, AND A     *
+000760*  BINARY SEQUENCE NUMBER CAN PRODUCE AN EMBEDDED X'0A' THAT  *
+000770*  A LINE-SEQUENTIAL READ WOULD MISTAKE FOR THE RECORD'S OWN *
+000780*  NEWLINE DELIMITER.                                        *
+000800*-----------------------------------------------------------*
+000900 01  TW-WORK-RECORD.
+001000     05  TW-SEQ-NBR               PIC 9(08).
+001100     05  TW-NOMBRE                PIC X(10).
+001200     05  TW-APELLIDO              PIC X(15).
+001300     05  TW-EDAD                  PIC X(03).
+001400     05  TW-NACIONALIDAD          PIC X(15).
