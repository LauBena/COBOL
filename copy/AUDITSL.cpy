@@ -0,0 +1,8 @@
+000100*-----------------------------------------------------------*
+000200*  AUDITSL.CPY                                              *
+000300*  SELECT CLAUSE FOR THE AUDIT LOG.  SEQUENTIAL, OPENED      *
+000400*  EXTEND SO EACH RUN APPENDS RATHER THAN OVERWRITES.        *
+000500*-----------------------------------------------------------*
+000600     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-AU-STATUS.
