@@ -0,0 +1,265 @@
+000100*-----------------------------------------------------------*
+000200*  PROGRAM  : TESTEEDT                                      *
+000300*  AUTHOR   : R. QUIROGA - APPLICATIONS PROGRAMMING         *
+000400*  INSTALLATION : REGISTRO CIVIL - CENTRO DE COMPUTOS       *
+000500*  DATE-WRITTEN : 2026-08-09                                *
+000600*                                                            *
+000700*  PURPOSE.                                                  *
+000800*     STEP 2 OF THE NIGHTLY BATCH LOAD.  READS TRANWORK (THE  *
+000900*     OUTPUT OF TESTELOD), APPLIES THE SAME EDITS TESTECOB2   *
+001000*     APPLIES INTERACTIVELY (EDAD NUMERIC/RANGE, NACIONALIDAD *
+001100*     TABLE LOOKUP, VIA THE SHARED EDTPERS MODULE) PLUS A     *
+001200*     DUPLICATE-PERSON CHECK AGAINST THE CURRENT PERSON-      *
+001300*     MASTER, AND WRITES:                                     *
+001400*       - TRANGOOD   - THE ACCEPTED TRANSACTIONS, READY FOR   *
+001500*                      TESTEUPD TO APPLY TO THE REGISTER.     *
+001600*       - EDITRPT    - ONE LINE PER TRANSACTION SHOWING       *
+001700*                      ACCEPTED OR REJECTED AND WHY, PLUS A    *
+001800*                      TRAILING ACCEPTED/REJECTED COUNT.      *
+001900*                                                            *
+002000*  MODIFICATION HISTORY.                                    *
+002100*     2026-08-09  RQ   ORIGINAL VERSION.                     *
+002200*     2026-08-09  RQ   2500-RECHAZAR NOW PRINTS THE MOTIVO ON *
+002300*                      ITS OWN LINE INSTEAD OF STRINGING IT   *
+002400*                      ONTO THE APELLIDO/NOMBRE LINE, WHICH     *
+002500*                      OVERFLOWED ER-REPORT-LINE AND TRUNCATED *
+002600*                      THE REASON TEXT.                        *
+002700*-----------------------------------------------------------*
+002800 IDENTIFICATION DIVISION.
+002900 PROGRAM-ID. TESTEEDT.
+003000 AUTHOR. R. QUIROGA.
+003100 INSTALLATION. REGISTRO CIVIL - CENTRO DE COMPUTOS.
+003200 DATE-WRITTEN. 2026-08-09.
+003300 DATE-COMPILED.
+
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER. GNUCOBOL.
+003700 OBJECT-COMPUTER. GNUCOBOL.
+
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     COPY TRANWSL.
+004100     COPY TRANGSL.
+004200     COPY EDRPTSL.
+004300     COPY PERSONSL.
+
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600     COPY TRANWFD.
+004700     COPY TRANGFD.
+004800     COPY EDRPTFD.
+004900     COPY PERSONFD.
+
+005000 WORKING-STORAGE SECTION.
+005100 77  WS-TW-STATUS                PIC X(02).
+005200     88  WS-TW-OK                         VALUE '00'.
+005300 77  WS-TG-STATUS                PIC X(02).
+005400     88  WS-TG-OK                         VALUE '00'.
+005500 77  WS-ER-STATUS                PIC X(02).
+005600     88  WS-ER-OK                         VALUE '00'.
+005700 77  WS-PM-STATUS                PIC X(02).
+005800     88  WS-PM-OK                         VALUE '00'.
+
+005900 77  WS-SW-FIN-ARCHIVO           PIC X(01).
+006000     88  WS-FIN-ARCHIVO                   VALUE 'S'.
+006100 77  WS-SW-DUPLICADO             PIC X(01).
+006200     88  WS-ES-DUPLICADO                  VALUE 'S'.
+
+006300 77  WS-EDAD-STATUS              PIC X(01).
+006400 77  WS-NAC-STATUS                PIC X(01).
+006500 77  WS-EDAD-NUMERICA            PIC 9(03).
+006600 77  WS-MOTIVO-RECHAZO           PIC X(40).
+
+006700 77  WS-CONTADOR-ACEPTADOS       PIC 9(08)        COMP.
+006800 77  WS-CONTADOR-RECHAZADOS      PIC 9(08)        COMP.
+006900 77  WS-SEQ-EDIT                 PIC Z(07)9.
+007000 77  WS-ACEPTADOS-EDIT           PIC Z(07)9.
+007100 77  WS-RECHAZADOS-EDIT          PIC Z(07)9.
+
+007200 PROCEDURE DIVISION.
+
+007300 0000-MAINLINE.
+007400     PERFORM 1000-INICIAR THRU 1000-EXIT
+007500     PERFORM 2000-PROCESAR THRU 2000-EXIT
+007600         UNTIL WS-FIN-ARCHIVO
+007700     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+007800     STOP RUN.
+
+007900 1000-INICIAR.
+008000     MOVE 'N' TO WS-SW-FIN-ARCHIVO
+008100     MOVE ZERO TO WS-CONTADOR-ACEPTADOS
+008200     MOVE ZERO TO WS-CONTADOR-RECHAZADOS
+008300     OPEN INPUT TRAN-WORK
+008400     IF NOT WS-TW-OK
+008500         DISPLAY "NO SE PUDO ABRIR TRANWORK - STATUS "
+008600                 WS-TW-STATUS
+008700         MOVE 'S' TO WS-SW-FIN-ARCHIVO
+008800         GO TO 1000-EXIT
+008900     END-IF
+009000     OPEN OUTPUT TRAN-GOOD
+009100     IF NOT WS-TG-OK
+009200         DISPLAY "NO SE PUDO ABRIR TRANGOOD - STATUS "
+009300                 WS-TG-STATUS
+009400         CLOSE TRAN-WORK
+009500         MOVE 'S' TO WS-SW-FIN-ARCHIVO
+009600         GO TO 1000-EXIT
+009700     END-IF
+009800     OPEN OUTPUT EDIT-REPORT
+009900     IF NOT WS-ER-OK
+010000         DISPLAY "NO SE PUDO ABRIR EDITRPT - STATUS "
+010100                 WS-ER-STATUS
+010200         CLOSE TRAN-WORK
+010300         CLOSE TRAN-GOOD
+010400         MOVE 'S' TO WS-SW-FIN-ARCHIVO
+010500         GO TO 1000-EXIT
+010600     END-IF
+010700     OPEN INPUT PERSON-MASTER
+010800     IF NOT WS-PM-OK
+010900         DISPLAY "NO SE PUDO ABRIR EL REGISTRO - STATUS "
+011000                 WS-PM-STATUS
+011100         CLOSE TRAN-WORK
+011200         CLOSE TRAN-GOOD
+011300         CLOSE EDIT-REPORT
+011400         MOVE 'S' TO WS-SW-FIN-ARCHIVO
+011500         GO TO 1000-EXIT
+011600     END-IF
+011700     MOVE "REGISTRO CIVIL - INFORME DE EDICION DE CARGA"
+011800         TO ER-REPORT-LINE
+011900     WRITE ER-REPORT-LINE
+012000     MOVE SPACES TO ER-REPORT-LINE
+012100     WRITE ER-REPORT-LINE
+012200     PERFORM 2100-LEER-WORK THRU 2100-EXIT.
+012300 1000-EXIT.
+012400     EXIT.
+
+012500 2000-PROCESAR.
+012600     MOVE SPACES TO WS-MOTIVO-RECHAZO
+012700     PERFORM 2200-EDITAR-TRANSACCION THRU 2200-EXIT
+012800     IF WS-MOTIVO-RECHAZO = SPACES
+012900         PERFORM 2300-VERIFICAR-DUPLICADO THRU 2300-EXIT
+013000     END-IF
+013100     IF WS-MOTIVO-RECHAZO = SPACES
+013200         PERFORM 2400-ACEPTAR THRU 2400-EXIT
+013300     ELSE
+013400         PERFORM 2500-RECHAZAR THRU 2500-EXIT
+013500     END-IF
+013600     PERFORM 2100-LEER-WORK THRU 2100-EXIT.
+013700 2000-EXIT.
+013800     EXIT.
+
+013900 2100-LEER-WORK.
+014000     READ TRAN-WORK
+014100         AT END
+014200             MOVE 'S' TO WS-SW-FIN-ARCHIVO
+014300     END-READ.
+014400 2100-EXIT.
+014500     EXIT.
+
+014600 2200-EDITAR-TRANSACCION.
+014700     CALL "EDTPERS" USING TW-EDAD
+014800                           TW-NACIONALIDAD
+014900                           WS-EDAD-NUMERICA
+015000                           WS-EDAD-STATUS
+015100                           WS-NAC-STATUS
+015200     IF TW-NOMBRE = SPACES OR TW-APELLIDO = SPACES
+015300         MOVE "NOMBRE O APELLIDO EN BLANCO" TO WS-MOTIVO-RECHAZO
+015400     END-IF
+015500     IF WS-MOTIVO-RECHAZO = SPACES AND WS-EDAD-STATUS = '1'
+015600         MOVE "EDAD NO NUMERICA" TO WS-MOTIVO-RECHAZO
+015700     END-IF
+015800     IF WS-MOTIVO-RECHAZO = SPACES AND WS-EDAD-STATUS = '2'
+015900         MOVE "EDAD FUERA DE RANGO (0-120)" TO WS-MOTIVO-RECHAZO
+016000     END-IF
+016100     IF WS-MOTIVO-RECHAZO = SPACES AND WS-NAC-STATUS NOT = '0'
+016200         MOVE "CODIGO DE NACIONALIDAD INVALIDO"
+016300             TO WS-MOTIVO-RECHAZO
+016400     END-IF.
+016500 2200-EXIT.
+016600     EXIT.
+
+016700 2300-VERIFICAR-DUPLICADO.
+016800     MOVE 'N' TO WS-SW-DUPLICADO
+016900     IF WS-PM-OK
+017000         MOVE TW-APELLIDO TO PM-APELLIDO
+017100         MOVE TW-NOMBRE TO PM-NOMBRE
+017200         MOVE WS-EDAD-NUMERICA TO PM-EDAD
+017300         MOVE TW-NACIONALIDAD TO PM-NACIONALIDAD
+017400         READ PERSON-MASTER
+017500             INVALID KEY
+017600                 MOVE 'N' TO WS-SW-DUPLICADO
+017700             NOT INVALID KEY
+017800                 IF PM-REG-ACTIVO
+017900                     MOVE 'S' TO WS-SW-DUPLICADO
+018000                 END-IF
+018100         END-READ
+018200     END-IF
+018300     IF WS-ES-DUPLICADO
+018400         MOVE "YA EXISTE EN EL REGISTRO (DUPLICADO)"
+018500             TO WS-MOTIVO-RECHAZO
+018600     END-IF.
+018700 2300-EXIT.
+018800     EXIT.
+
+018900*-----------------------------------------------------------*
+019000*  2400-ACEPTAR                                              *
+019100*  COPIA LA TRANSACCION A TRANGOOD PARA QUE TESTEUPD LA       *
+019200*  APLIQUE, E IMPRIME LA LINEA "ACEPTADO" EN EL INFORME.      *
+019300*-----------------------------------------------------------*
+019400 2400-ACEPTAR.
+019500     ADD 1 TO WS-CONTADOR-ACEPTADOS
+019600     MOVE TW-SEQ-NBR TO TG-SEQ-NBR
+019700     MOVE TW-NOMBRE TO TG-NOMBRE
+019800     MOVE TW-APELLIDO TO TG-APELLIDO
+019900     MOVE TW-EDAD TO TG-EDAD
+020000     MOVE TW-NACIONALIDAD TO TG-NACIONALIDAD
+020100     WRITE TG-GOOD-RECORD
+020200     MOVE TW-SEQ-NBR TO WS-SEQ-EDIT
+020300     STRING "REG " WS-SEQ-EDIT " ACEPTADO     - "
+020400             TW-APELLIDO " " TW-NOMBRE
+020500         DELIMITED BY SIZE INTO ER-REPORT-LINE
+020600     WRITE ER-REPORT-LINE.
+020700 2400-EXIT.
+020800     EXIT.
+
+020900*-----------------------------------------------------------*
+021000*  2500-RECHAZAR                                             *
+021100*  NO ESCRIBE A TRANGOOD; IMPRIME LA LINEA "RECHAZADO" EN     *
+021200*  EL INFORME, Y EL MOTIVO EN UN SEGUNDO RENGLON.  EL MOTIVO  *
+021300*  VA APARTE PORQUE EL APELLIDO/NOMBRE COMPLETOS MAS EL        *
+021400*  MOTIVO MAS LARGO NO ENTRAN JUNTOS EN LOS 80 BYTES DE        *
+021500*  ER-REPORT-LINE SIN TRUNCAR EL TEXTO.                        *
+021600*-----------------------------------------------------------*
+021700 2500-RECHAZAR.
+021800     ADD 1 TO WS-CONTADOR-RECHAZADOS
+021900     MOVE TW-SEQ-NBR TO WS-SEQ-EDIT
+022000     STRING "REG " WS-SEQ-EDIT " RECHAZADO    - "
+022100             TW-APELLIDO " " TW-NOMBRE
+022200         DELIMITED BY SIZE INTO ER-REPORT-LINE
+022300     WRITE ER-REPORT-LINE
+022400     MOVE SPACES TO ER-REPORT-LINE
+022500     STRING "         MOTIVO: " WS-MOTIVO-RECHAZO
+022600         DELIMITED BY SIZE INTO ER-REPORT-LINE
+022700     WRITE ER-REPORT-LINE.
+022800 2500-EXIT.
+022900     EXIT.
+
+023000 9000-FINALIZAR.
+023100     MOVE SPACES TO ER-REPORT-LINE
+023200     WRITE ER-REPORT-LINE
+023300     MOVE WS-CONTADOR-ACEPTADOS TO WS-ACEPTADOS-EDIT
+023400     MOVE WS-CONTADOR-RECHAZADOS TO WS-RECHAZADOS-EDIT
+023500     STRING "TOTAL ACEPTADOS  : " WS-ACEPTADOS-EDIT
+023600         DELIMITED BY SIZE INTO ER-REPORT-LINE
+023700     WRITE ER-REPORT-LINE
+023800     STRING "TOTAL RECHAZADOS : " WS-RECHAZADOS-EDIT
+023900         DELIMITED BY SIZE INTO ER-REPORT-LINE
+024000     WRITE ER-REPORT-LINE
+024100     CLOSE TRAN-WORK
+024200     CLOSE TRAN-GOOD
+024300     CLOSE EDIT-REPORT
+024400     CLOSE PERSON-MASTER
+024500     DISPLAY "TESTEEDT - ACEPTADOS: " WS-CONTADOR-ACEPTADOS
+024600             " RECHAZADOS: " WS-CONTADOR-RECHAZADOS.
+024700 9000-EXIT.
+024800     EXIT.
