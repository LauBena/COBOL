@@ -0,0 +1,198 @@
+000100*-----------------------------------------------------------*
+000200*  PROGRAM  : TESTEREP                                      *
+000300*  AUTHOR   : R. QUIROGA - APPLICATIONS PROGRAMMING         *
+000400*  INSTALLATION : REGISTRO CIVIL - CENTRO DE COMPUTOS       *
+000500*  DATE-WRITTEN : 2026-08-09                                *
+000600*                                                            *
+000700*  PURPOSE.                                                  *
+000800*     PRINTS THE PERSON-MASTER REGISTER GROUPED BY           *
+000900*     NACIONALIDAD, WITH PAGE HEADERS/FOOTERS, A SUBTOTAL     *
+001000*     LINE AT EACH CHANGE OF NACIONALIDAD, AND A GRAND TOTAL  *
+001100*     AT THE END.  READS VIA THE PM-NACIONALIDAD ALTERNATE    *
+001200*     KEY SO THE FILE COMES BACK IN NATIONALITY SEQUENCE      *
+001300*     WITHOUT A SEPARATE SORT STEP.                           *
+001400*                                                            *
+001500*  MODIFICATION HISTORY.                                    *
+001600*     2026-08-09  RQ   ORIGINAL VERSION.                     *
+001700*-----------------------------------------------------------*
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. TESTEREP.
+002000 AUTHOR. R. QUIROGA.
+002100 INSTALLATION. REGISTRO CIVIL - CENTRO DE COMPUTOS.
+002200 DATE-WRITTEN. 2026-08-09.
+002300 DATE-COMPILED.
+
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. GNUCOBOL.
+002700 OBJECT-COMPUTER. GNUCOBOL.
+
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     COPY PERSONSL.
+003100     SELECT REG-REPORT ASSIGN TO "REGREPRT"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-RR-STATUS.
+
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600     COPY PERSONFD.
+003700 FD  REG-REPORT
+003800     RECORD CONTAINS 80 CHARACTERS
+003900     LABEL RECORDS ARE OMITTED.
+004000     COPY EDRPTRC.
+
+004100 WORKING-STORAGE SECTION.
+004200 77  WS-PM-STATUS                PIC X(02).
+004300     88  WS-PM-OK                         VALUE '00'.
+004400 77  WS-RR-STATUS                PIC X(02).
+004500     88  WS-RR-OK                         VALUE '00'.
+
+004600 77  WS-SW-FIN-ARCHIVO           PIC X(01).
+004700     88  WS-FIN-ARCHIVO                   VALUE 'S'.
+004800 77  WS-SW-PRIMERA-VEZ           PIC X(01).
+004900     88  WS-ES-PRIMERA-VEZ                VALUE 'S'.
+
+005000 77  WS-NACIONALIDAD-ANTERIOR    PIC X(15).
+005100 77  WS-CONTADOR-GRUPO           PIC 9(06)        COMP.
+005200 77  WS-CONTADOR-TOTAL           PIC 9(06)        COMP.
+005300 77  WS-LINEAS-EN-PAGINA         PIC 9(04)        COMP.
+005400 77  WS-MAX-LINEAS-POR-PAGINA    PIC 9(04)        COMP
+005500         VALUE 40.
+005600 77  WS-NRO-PAGINA               PIC 9(04)        COMP.
+005700 77  WS-FECHA-HOY                PIC 9(08).
+
+005800 77  WS-CONTADOR-GRUPO-EDIT      PIC ZZZ,ZZ9.
+005900 77  WS-CONTADOR-TOTAL-EDIT      PIC ZZZ,ZZ9.
+006000 77  WS-NRO-PAGINA-EDIT          PIC ZZZ9.
+006100 77  WS-EDAD-EDIT                PIC ZZ9.
+
+006200 PROCEDURE DIVISION.
+
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INICIAR THRU 1000-EXIT
+006500     PERFORM 2000-PROCESAR THRU 2000-EXIT
+006600         UNTIL WS-FIN-ARCHIVO
+006700     PERFORM 8000-IMPRIMIR-SUBTOTAL THRU 8000-EXIT
+006800     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+006900     STOP RUN.
+
+007000 1000-INICIAR.
+007100     MOVE 'N' TO WS-SW-FIN-ARCHIVO
+007200     MOVE 'S' TO WS-SW-PRIMERA-VEZ
+007300     MOVE SPACES TO WS-NACIONALIDAD-ANTERIOR
+007400     MOVE ZERO TO WS-CONTADOR-GRUPO
+007500     MOVE ZERO TO WS-CONTADOR-TOTAL
+007600     MOVE ZERO TO WS-NRO-PAGINA
+007700     MOVE WS-MAX-LINEAS-POR-PAGINA TO WS-LINEAS-EN-PAGINA
+007800     ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+007900     OPEN INPUT PERSON-MASTER
+008000     OPEN OUTPUT REG-REPORT
+008100     IF NOT WS-PM-OK
+008200         DISPLAY "NO SE PUDO ABRIR EL REGISTRO - STATUS "
+008300                 WS-PM-STATUS
+008400         MOVE 'S' TO WS-SW-FIN-ARCHIVO
+008500         GO TO 1000-EXIT
+008600     END-IF
+008700     MOVE LOW-VALUES TO PM-NACIONALIDAD
+008800     START PERSON-MASTER KEY IS NOT LESS THAN PM-NACIONALIDAD
+008900         INVALID KEY
+009000             MOVE 'S' TO WS-SW-FIN-ARCHIVO
+009100     END-START
+009200     IF NOT WS-FIN-ARCHIVO
+009300         PERFORM 2100-LEER-SIGUIENTE THRU 2100-EXIT
+009400     END-IF.
+009500 1000-EXIT.
+009600     EXIT.
+
+009700 2000-PROCESAR.
+009800     IF NOT PM-REG-ACTIVO
+009900         PERFORM 2100-LEER-SIGUIENTE THRU 2100-EXIT
+010000         GO TO 2000-EXIT
+010100     END-IF
+010200     IF PM-NACIONALIDAD NOT = WS-NACIONALIDAD-ANTERIOR
+010300         IF NOT WS-ES-PRIMERA-VEZ
+010400             PERFORM 8000-IMPRIMIR-SUBTOTAL THRU 8000-EXIT
+010500         END-IF
+010600         MOVE 'N' TO WS-SW-PRIMERA-VEZ
+010700         MOVE PM-NACIONALIDAD TO WS-NACIONALIDAD-ANTERIOR
+010800         MOVE ZERO TO WS-CONTADOR-GRUPO
+010900     END-IF
+011000     IF WS-LINEAS-EN-PAGINA >= WS-MAX-LINEAS-POR-PAGINA
+011100         PERFORM 7000-IMPRIMIR-ENCABEZADO THRU 7000-EXIT
+011200     END-IF
+011300     ADD 1 TO WS-CONTADOR-GRUPO
+011400     ADD 1 TO WS-CONTADOR-TOTAL
+011500     MOVE PM-EDAD TO WS-EDAD-EDIT
+011600     STRING "  " PM-APELLIDO " " PM-NOMBRE
+011700             "  EDAD " WS-EDAD-EDIT
+011800         DELIMITED BY SIZE INTO ER-REPORT-LINE
+011900     WRITE ER-REPORT-LINE
+012000     ADD 1 TO WS-LINEAS-EN-PAGINA
+012100     PERFORM 2100-LEER-SIGUIENTE THRU 2100-EXIT.
+012200 2000-EXIT.
+012300     EXIT.
+
+012400 2100-LEER-SIGUIENTE.
+012500     READ PERSON-MASTER NEXT RECORD
+012600         AT END
+012700             MOVE 'S' TO WS-SW-FIN-ARCHIVO
+012800     END-READ.
+012900 2100-EXIT.
+013000     EXIT.
+
+013100*-----------------------------------------------------------*
+013200*  7000-IMPRIMIR-ENCABEZADO                                  *
+013300*  ENCABEZADO DE PAGINA - FECHA, NUMERO DE PAGINA Y TITULO.   *
+013400*-----------------------------------------------------------*
+013500 7000-IMPRIMIR-ENCABEZADO.
+013600     ADD 1 TO WS-NRO-PAGINA
+013700     MOVE WS-NRO-PAGINA TO WS-NRO-PAGINA-EDIT
+013800     MOVE SPACES TO ER-REPORT-LINE
+013900     WRITE ER-REPORT-LINE
+014000     STRING "REGISTRO CIVIL - PERSONAS POR NACIONALIDAD"
+014100             "   FECHA " WS-FECHA-HOY
+014200             "   PAGINA " WS-NRO-PAGINA-EDIT
+014300         DELIMITED BY SIZE INTO ER-REPORT-LINE
+014400     WRITE ER-REPORT-LINE
+014500     MOVE SPACES TO ER-REPORT-LINE
+014600     WRITE ER-REPORT-LINE
+014700     MOVE ZERO TO WS-LINEAS-EN-PAGINA.
+014800 7000-EXIT.
+014900     EXIT.
+
+015000*-----------------------------------------------------------*
+015100*  8000-IMPRIMIR-SUBTOTAL                                    *
+015200*  PIE DE GRUPO - CANTIDAD DE PERSONAS DE LA NACIONALIDAD    *
+015300*  QUE SE ACABA DE TERMINAR DE LISTAR.                        *
+015400*-----------------------------------------------------------*
+015500 8000-IMPRIMIR-SUBTOTAL.
+015600     IF NOT WS-ES-PRIMERA-VEZ OR WS-CONTADOR-TOTAL > ZERO
+015700         MOVE WS-CONTADOR-GRUPO TO WS-CONTADOR-GRUPO-EDIT
+015800         MOVE SPACES TO ER-REPORT-LINE
+015900         WRITE ER-REPORT-LINE
+016000         STRING "  SUBTOTAL " WS-NACIONALIDAD-ANTERIOR
+016100                 " .......... " WS-CONTADOR-GRUPO-EDIT
+016200             DELIMITED BY SIZE INTO ER-REPORT-LINE
+016300         WRITE ER-REPORT-LINE
+016400         MOVE SPACES TO ER-REPORT-LINE
+016500         WRITE ER-REPORT-LINE
+016600         ADD 3 TO WS-LINEAS-EN-PAGINA
+016700     END-IF.
+016800 8000-EXIT.
+016900     EXIT.
+
+017000 9000-FINALIZAR.
+017100     MOVE WS-CONTADOR-TOTAL TO WS-CONTADOR-TOTAL-EDIT
+017200     MOVE SPACES TO ER-REPORT-LINE
+017300     WRITE ER-REPORT-LINE
+017400     STRING "TOTAL GENERAL ................ "
+017500             WS-CONTADOR-TOTAL-EDIT
+017600         DELIMITED BY SIZE INTO ER-REPORT-LINE
+017700     WRITE ER-REPORT-LINE
+017800     CLOSE PERSON-MASTER
+017900     CLOSE REG-REPORT
+018000     DISPLAY "TESTEREP - TOTAL DE PERSONAS IMPRESAS: "
+018100             WS-CONTADOR-TOTAL.
+018200 9000-EXIT.
+018300     EXIT.
