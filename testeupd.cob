@@ -0,0 +1,315 @@
+000100*-----------------------------------------------------------*
+000200*  PROGRAM  : TESTEUPD                                      *
+000300*  AUTHOR   : R. QUIROGA - APPLICATIONS PROGRAMMING         *
+000400*  INSTALLATION : REGISTRO CIVIL - CENTRO DE COMPUTOS       *
+000500*  DATE-WRITTEN : 2026-08-09                                *
+000600*                                                            *
+000700*  PURPOSE.                                                  *
+000800*     STEP 3 OF THE NIGHTLY BATCH LOAD.  READS TRANGOOD (THE  *
+000900*     RECORDS TESTEEDT ACCEPTED) AND APPLIES EACH ONE TO      *
+001000*     PERSON-MASTER, WRITING AN AUDIT RECORD FOR EVERY ADD.   *
+001100*                                                            *
+001200*     CHECKPOINT/RESTART.  AFTER EVERY SUCCESSFUL ADD, THE    *
+001300*     TG-SEQ-NBR JUST APPLIED IS REWRITTEN INTO THE ONE-      *
+001400*     RECORD CHKPOINT CONTROL FILE.  IF THE JOB ABENDS PART-  *
+001500*     WAY THROUGH AND IS RESTARTED, THIS PROGRAM SKIPS EVERY  *
+001600*     TRANGOOD RECORD UP TO AND INCLUDING THE CHECKPOINTED    *
+001700*     SEQUENCE NUMBER INSTEAD OF RE-APPLYING THE WHOLE BATCH  *
+001800*     AND WRITING DUPLICATE ENTRIES.  THE DUPLICATE-PERSON    *
+001900*     CHECK IN 2300-VERIFICAR-DUPLICADO IS A SECOND, BELT-     *
+002000*     AND-SUSPENDERS GUARD AGAINST THE SAME THING.  CK-FECHA- *
+002100*     LOTE (COPY CHKPTRC) TAGS THE CHECKPOINT WITH THE RUN    *
+002200*     DATE SO A FRESH NIGHT'S RUN RESETS CK-ULTIMO-SEQ TO     *
+002300*     ZERO INSTEAD OF TREATING THE PRIOR NIGHT'S SEQUENCE     *
+002400*     NUMBERS AS ALREADY APPLIED.                             *
+002500*                                                            *
+002600*  MODIFICATION HISTORY.                                    *
+002700*     2026-08-09  RQ   ORIGINAL VERSION.                     *
+002800*     2026-08-09  RQ   TAG THE CHECKPOINT WITH THE RUN DATE   *
+002900*                      SO IT RESETS ON A NEW NIGHT'S RUN      *
+003000*                      INSTEAD OF SUPPRESSING EVERY LOAD      *
+003100*                      AFTER THE FIRST SUCCESSFUL NIGHT.      *
+003200*     2026-08-09  RQ   3000-GRABAR-PERSONA NOW DELETES A      *
+003300*                      DADO-DE-BAJA RECORD STILL SITTING ON   *
+003400*                      THE SAME KEY BEFORE THE WRITE, AND      *
+003500*                      STOPS ON A FAILED WRITE INSTEAD OF      *
+003600*                      STILL LOGGING THE AUDIT RECORD.        *
+003700*     2026-08-09  RQ   A SKIPPED TRANGOOD (CHECKPOINT-ALREADY *
+003800*                      -APPLIED OR INTRA-BATCH DUPLICATE) NOW *
+003900*                      WRITES ITS OWN AUDITLOG RECORD (AU-    *
+004000*                      TIPO-ACCION 'R' OR 'D') INSTEAD OF      *
+004100*                      ONLY BUMPING A COUNTER, SO THE SKIP     *
+004200*                      AND ITS REASON ARE ON RECORD.          *
+004300*-----------------------------------------------------------*
+004400 IDENTIFICATION DIVISION.
+004500 PROGRAM-ID. TESTEUPD.
+004600 AUTHOR. R. QUIROGA.
+004700 INSTALLATION. REGISTRO CIVIL - CENTRO DE COMPUTOS.
+004800 DATE-WRITTEN. 2026-08-09.
+004900 DATE-COMPILED.
+
+005000 ENVIRONMENT DIVISION.
+005100 CONFIGURATION SECTION.
+005200 SOURCE-COMPUTER. GNUCOBOL.
+005300 OBJECT-COMPUTER. GNUCOBOL.
+
+005400 INPUT-OUTPUT SECTION.
+005500 FILE-CONTROL.
+005600     COPY TRANGSL.
+005700     COPY PERSONSL.
+005800     COPY AUDITSL.
+005900     COPY CHKPTSL.
+
+006000 DATA DIVISION.
+006100 FILE SECTION.
+006200     COPY TRANGFD.
+006300     COPY PERSONFD.
+006400     COPY AUDITFD.
+006500     COPY CHKPTFD.
+
+006600 WORKING-STORAGE SECTION.
+006700 77  WS-TG-STATUS                PIC X(02).
+006800     88  WS-TG-OK                         VALUE '00'.
+006900 77  WS-PM-STATUS                PIC X(02).
+007000     88  WS-PM-OK                         VALUE '00'.
+007100 77  WS-AU-STATUS                PIC X(02).
+007200     88  WS-AU-OK                         VALUE '00'.
+007300 77  WS-CK-STATUS                PIC X(02).
+007400     88  WS-CK-OK                         VALUE '00'.
+007500 77  WS-CK-RELKEY                PIC 9(04)        COMP.
+
+007600 77  WS-SW-FIN-ARCHIVO           PIC X(01).
+007700     88  WS-FIN-ARCHIVO                   VALUE 'S'.
+007800 77  WS-SW-DUPLICADO             PIC X(01).
+007900     88  WS-ES-DUPLICADO                  VALUE 'S'.
+008000 77  WS-SW-BORRADO-EXISTENTE     PIC X(01).
+008100     88  WS-EXISTE-BORRADO                VALUE 'S'.
+
+008200 77  WS-FECHA-HOY                PIC 9(08).
+008300 77  WS-HORA-AHORA                PIC 9(06).
+008400 77  WS-USUARIO                  PIC X(08).
+
+008500 77  WS-CONTADOR-APLICADOS       PIC 9(08)        COMP.
+008600 77  WS-CONTADOR-OMITIDOS        PIC 9(08)        COMP.
+
+008700 PROCEDURE DIVISION.
+
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INICIAR THRU 1000-EXIT
+009000     PERFORM 2000-PROCESAR THRU 2000-EXIT
+009100         UNTIL WS-FIN-ARCHIVO
+009200     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+009300     STOP RUN.
+
+009400*-----------------------------------------------------------*
+009500*  1000-INICIAR                                              *
+009600*  ABRE LOS ARCHIVOS Y LEE (O CREA) EL REGISTRO DE CONTROL    *
+009700*  DE CHECKPOINT PARA SABER DESDE QUE TG-SEQ-NBR CONTINUAR.   *
+009800*-----------------------------------------------------------*
+009900 1000-INICIAR.
+010000     MOVE 'N' TO WS-SW-FIN-ARCHIVO
+010100     MOVE ZERO TO WS-CONTADOR-APLICADOS
+010200     MOVE ZERO TO WS-CONTADOR-OMITIDOS
+010300     ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+010400     ACCEPT WS-HORA-AHORA FROM TIME
+010500     ACCEPT WS-USUARIO FROM ENVIRONMENT "LOGNAME"
+010600     IF WS-USUARIO = SPACES
+010700         MOVE "BATCH" TO WS-USUARIO
+010800     END-IF
+
+010900     OPEN INPUT TRAN-GOOD
+011000     OPEN I-O PERSON-MASTER
+011100     IF NOT WS-PM-OK
+011200         CLOSE PERSON-MASTER
+011300         OPEN OUTPUT PERSON-MASTER
+011400         CLOSE PERSON-MASTER
+011500         OPEN I-O PERSON-MASTER
+011600     END-IF
+011700     OPEN EXTEND AUDIT-LOG
+011800     IF NOT WS-AU-OK
+011900         OPEN OUTPUT AUDIT-LOG
+012000     END-IF
+
+012100     MOVE 1 TO WS-CK-RELKEY
+012200     OPEN I-O CHECKPOINT-FILE
+012300     IF NOT WS-CK-OK
+012400         CLOSE CHECKPOINT-FILE
+012500         OPEN OUTPUT CHECKPOINT-FILE
+012600         CLOSE CHECKPOINT-FILE
+012700         OPEN I-O CHECKPOINT-FILE
+012800     END-IF
+012900     MOVE 1 TO WS-CK-RELKEY
+013000     READ CHECKPOINT-FILE
+013100         INVALID KEY
+013200             INITIALIZE CK-CHECKPOINT-RECORD
+013300             MOVE ZERO TO CK-ULTIMO-SEQ
+013400             MOVE WS-FECHA-HOY TO CK-FECHA-LOTE
+013500             WRITE CK-CHECKPOINT-RECORD
+013600     END-READ
+013700     IF CK-FECHA-LOTE NOT = WS-FECHA-HOY
+013800         MOVE ZERO TO CK-ULTIMO-SEQ
+013900         MOVE WS-FECHA-HOY TO CK-FECHA-LOTE
+014000         MOVE 1 TO WS-CK-RELKEY
+014100         REWRITE CK-CHECKPOINT-RECORD
+014200     END-IF
+014300     IF CK-ULTIMO-SEQ > ZERO
+014400         DISPLAY "TESTEUPD - REINICIO DESDE EL REGISTRO "
+014500                 CK-ULTIMO-SEQ
+014600     END-IF
+
+014700     PERFORM 2100-LEER-TRANGOOD THRU 2100-EXIT.
+014800 1000-EXIT.
+014900     EXIT.
+
+015000 2000-PROCESAR.
+015100     IF TG-SEQ-NBR <= CK-ULTIMO-SEQ
+015200         PERFORM 2200-OMITIR-POR-REINICIO THRU 2200-EXIT
+015300     ELSE
+015400         PERFORM 2300-VERIFICAR-DUPLICADO THRU 2300-EXIT
+015500         IF WS-ES-DUPLICADO
+015600             PERFORM 2400-OMITIR-POR-DUPLICADO THRU 2400-EXIT
+015700         ELSE
+015800             PERFORM 3000-GRABAR-PERSONA THRU 3000-EXIT
+015900             ADD 1 TO WS-CONTADOR-APLICADOS
+016000         END-IF
+016100         MOVE TG-SEQ-NBR TO CK-ULTIMO-SEQ
+016200         MOVE 1 TO WS-CK-RELKEY
+016300         REWRITE CK-CHECKPOINT-RECORD
+016400     END-IF
+016500     PERFORM 2100-LEER-TRANGOOD THRU 2100-EXIT.
+016600 2000-EXIT.
+016700     EXIT.
+
+016800 2100-LEER-TRANGOOD.
+016900     READ TRAN-GOOD
+017000         AT END
+017100             MOVE 'S' TO WS-SW-FIN-ARCHIVO
+017200     END-READ.
+017300 2100-EXIT.
+017400     EXIT.
+
+017500*-----------------------------------------------------------*
+017600*  2200-OMITIR-POR-REINICIO                                  *
+017700*  LA TRANGOOD YA FUE APLICADA EN UNA CORRIDA ANTERIOR DE     *
+017800*  ESTE MISMO LOTE (TG-SEQ-NBR <= CK-ULTIMO-SEQ) - NO SE      *
+017900*  VUELVE A GRABAR, PERO SE DEJA UN RENGLON DE AUDITORIA      *
+018000*  PROPIO PARA QUE QUEDE CONSTANCIA DE POR QUE SE OMITIO.     *
+018100*-----------------------------------------------------------*
+018200 2200-OMITIR-POR-REINICIO.
+018300     ADD 1 TO WS-CONTADOR-OMITIDOS
+018400     MOVE 'R' TO AU-TIPO-ACCION
+018500     PERFORM 2900-GRABAR-OMITIDO THRU 2900-EXIT.
+018600 2200-EXIT.
+018700     EXIT.
+
+018800 2300-VERIFICAR-DUPLICADO.
+018900     MOVE 'N' TO WS-SW-DUPLICADO
+019000     MOVE 'N' TO WS-SW-BORRADO-EXISTENTE
+019100     MOVE TG-APELLIDO TO PM-APELLIDO
+019200     MOVE TG-NOMBRE TO PM-NOMBRE
+019300     MOVE TG-EDAD TO PM-EDAD
+019400     MOVE TG-NACIONALIDAD TO PM-NACIONALIDAD
+019500     READ PERSON-MASTER
+019600         INVALID KEY
+019700             MOVE 'N' TO WS-SW-DUPLICADO
+019800         NOT INVALID KEY
+019900             IF PM-REG-ACTIVO
+020000                 MOVE 'S' TO WS-SW-DUPLICADO
+020100             ELSE
+020200                 MOVE 'S' TO WS-SW-BORRADO-EXISTENTE
+020300             END-IF
+020400     END-READ.
+020500 2300-EXIT.
+020600     EXIT.
+
+020700*-----------------------------------------------------------*
+020800*  2400-OMITIR-POR-DUPLICADO                                 *
+020900*  LA TRANGOOD COINCIDE CON UN REGISTRO ACTIVO YA EXISTENTE   *
+021000*  EN PERSON-MASTER - TESTEEDT SOLO COMPARA CONTRA EL         *
+021100*  REGISTRO COMO ESTABA AL EMPEZAR LA NOCHE, ASI QUE DOS      *
+021200*  TRANGOOD IDENTICAS EN UN MISMO LOTE LLEGAN AQUI LAS DOS    *
+021300*  MARCADAS "ACEPTADO" EN EDITRPT Y LA SEGUNDA SE OMITE       *
+021400*  RECIEN ACA - SE DEJA CONSTANCIA EN AUDITLOG PARA QUE NO    *
+021500*  QUEDE UNA TRANGOOD ACEPTADA SIN NINGUN RASTRO DE LO QUE    *
+021600*  LE PASO.                                                   *
+021700*-----------------------------------------------------------*
+021800 2400-OMITIR-POR-DUPLICADO.
+021900     ADD 1 TO WS-CONTADOR-OMITIDOS
+022000     MOVE 'D' TO AU-TIPO-ACCION
+022100     PERFORM 2900-GRABAR-OMITIDO THRU 2900-EXIT.
+022200 2400-EXIT.
+022300     EXIT.
+
+022400*-----------------------------------------------------------*
+022500*  2900-GRABAR-OMITIDO                                      *
+022600*  ESCRIBE UN RENGLON DE AUDITLOG PARA UNA TRANGOOD QUE SE   *
+022700*  OMITE SIN APLICAR.  AU-TIPO-ACCION YA FUE CARGADO POR EL   *
+022800*  PARRAFO QUE LLAMA (R = REINICIO, D = DUPLICADO) ANTES DE   *
+022900*  ESTE PERFORM.                                              *
+023000*-----------------------------------------------------------*
+023100 2900-GRABAR-OMITIDO.
+023200     MOVE WS-FECHA-HOY TO AU-FECHA
+023300     MOVE WS-HORA-AHORA TO AU-HORA
+023400     MOVE WS-USUARIO TO AU-USUARIO
+023500     MOVE "TESTEUPD" TO AU-PROGRAMA
+023600     MOVE SPACES TO AU-A-NOMBRE AU-A-APELLIDO AU-A-NACIONALIDAD
+023700     MOVE ZERO TO AU-A-EDAD
+023800     MOVE TG-NOMBRE TO AU-D-NOMBRE
+023900     MOVE TG-APELLIDO TO AU-D-APELLIDO
+024000     MOVE TG-EDAD TO AU-D-EDAD
+024100     MOVE TG-NACIONALIDAD TO AU-D-NACIONALIDAD
+024200     WRITE AU-AUDIT-RECORD.
+024300 2900-EXIT.
+024400     EXIT.
+
+024500 3000-GRABAR-PERSONA.
+024600     MOVE TG-APELLIDO TO PM-APELLIDO
+024700     MOVE TG-NOMBRE TO PM-NOMBRE
+024800     MOVE TG-EDAD TO PM-EDAD
+024900     MOVE TG-NACIONALIDAD TO PM-NACIONALIDAD
+025000     IF WS-EXISTE-BORRADO
+025100         DELETE PERSON-MASTER
+025200             INVALID KEY
+025300                 DISPLAY "ERROR AL BORRAR LA CLAVE DADA DE BAJA "
+025400                         "- STATUS " WS-PM-STATUS
+025500                 GO TO 3000-EXIT
+025600         END-DELETE
+025700     END-IF
+025800     MOVE WS-FECHA-HOY TO PM-FECHA-ALTA
+025900     MOVE WS-HORA-AHORA TO PM-HORA-ALTA
+026000     MOVE WS-USUARIO TO PM-USUARIO-ALTA
+026100     MOVE WS-FECHA-HOY TO PM-FECHA-ULT-MOD
+026200     MOVE WS-HORA-AHORA TO PM-HORA-ULT-MOD
+026300     MOVE WS-USUARIO TO PM-USUARIO-ULT-MOD
+026400     MOVE 'N' TO PM-IND-BORRADO
+026500     WRITE PM-PERSON-RECORD
+026600         INVALID KEY
+026700             DISPLAY "ERROR AL GRABAR EL REGISTRO - STATUS "
+026800                     WS-PM-STATUS
+026900             GO TO 3000-EXIT
+027000     END-WRITE
+
+027100     MOVE WS-FECHA-HOY TO AU-FECHA
+027200     MOVE WS-HORA-AHORA TO AU-HORA
+027300     MOVE WS-USUARIO TO AU-USUARIO
+027400     MOVE "TESTEUPD" TO AU-PROGRAMA
+027500     MOVE 'A' TO AU-TIPO-ACCION
+027600     MOVE SPACES TO AU-A-NOMBRE AU-A-APELLIDO AU-A-NACIONALIDAD
+027700     MOVE ZERO TO AU-A-EDAD
+027800     MOVE TG-NOMBRE TO AU-D-NOMBRE
+027900     MOVE TG-APELLIDO TO AU-D-APELLIDO
+028000     MOVE TG-EDAD TO AU-D-EDAD
+028100     MOVE TG-NACIONALIDAD TO AU-D-NACIONALIDAD
+028200     WRITE AU-AUDIT-RECORD.
+028300 3000-EXIT.
+028400     EXIT.
+
+028500 9000-FINALIZAR.
+028600     CLOSE TRAN-GOOD
+028700     CLOSE PERSON-MASTER
+028800     CLOSE AUDIT-LOG
+028900     CLOSE CHECKPOINT-FILE
+029000     DISPLAY "TESTEUPD - APLICADOS: " WS-CONTADOR-APLICADOS
+029100             " OMITIDOS: " WS-CONTADOR-OMITIDOS.
+029200 9000-EXIT.
+029300     EXIT.
