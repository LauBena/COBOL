@@ -0,0 +1,115 @@
+000100*-----------------------------------------------------------*
+000200*  PROGRAM  : TESTECON                                      *
+000300*  AUTHOR   : R. QUIROGA - APPLICATIONS PROGRAMMING         *
+000400*  INSTALLATION : REGISTRO CIVIL - CENTRO DE COMPUTOS       *
+000500*  DATE-WRITTEN : 2026-08-09                                *
+000600*                                                            *
+000700*  PURPOSE.                                                  *
+000800*     INQUIRY TRANSACTION AGAINST THE PERSON-MASTER          *
+000900*     REGISTER.  TAKES A SURNAME (WS-APELLIDO) AND DISPLAYS   *
+001000*     EVERY MATCHING PERSON'S NOMBRE/EDAD/NACIONALIDAD.       *
+001100*     READS VIA THE PM-APELLIDO ALTERNATE KEY SO MULTIPLE     *
+001200*     PEOPLE SHARING A SURNAME ALL COME BACK.                 *
+001300*                                                            *
+001400*  MODIFICATION HISTORY.                                    *
+001500*     2026-08-09  RQ   ORIGINAL VERSION.                     *
+001600*-----------------------------------------------------------*
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. TESTECON.
+001900 AUTHOR. R. QUIROGA.
+002000 INSTALLATION. REGISTRO CIVIL - CENTRO DE COMPUTOS.
+002100 DATE-WRITTEN. 2026-08-09.
+002200 DATE-COMPILED.
+
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. GNUCOBOL.
+002600 OBJECT-COMPUTER. GNUCOBOL.
+
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     COPY PERSONSL.
+
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200     COPY PERSONFD.
+
+003300 WORKING-STORAGE SECTION.
+003400 77  WS-PM-STATUS                PIC X(02).
+003500     88  WS-PM-OK                         VALUE '00'.
+003600 77  WS-APELLIDO-BUSCADO         PIC X(15).
+003700 77  WS-SW-FIN-APELLIDO          PIC X(01).
+003800     88  WS-FIN-APELLIDO                  VALUE 'S'.
+003900 77  WS-CONTADOR-ENCONTRADOS     PIC 9(04)        COMP.
+004000 77  WS-ESPACIO                  PIC X(30)
+004100     VALUE '------------------------------'.
+
+004200 PROCEDURE DIVISION.
+
+004300 0000-MAINLINE.
+004400     PERFORM 1000-INICIAR THRU 1000-EXIT
+004500     PERFORM 2000-BUSCAR THRU 2000-EXIT
+004600         UNTIL WS-FIN-APELLIDO
+004700     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+004800     STOP RUN.
+
+004900 1000-INICIAR.
+005000     MOVE 'N' TO WS-SW-FIN-APELLIDO
+005100     MOVE ZERO TO WS-CONTADOR-ENCONTRADOS
+005200     DISPLAY "COLOQUE EL APELLIDO A CONSULTAR: "
+005300     ACCEPT WS-APELLIDO-BUSCADO
+005400     OPEN INPUT PERSON-MASTER
+005500     IF NOT WS-PM-OK
+005600         DISPLAY "NO SE PUDO ABRIR EL REGISTRO - STATUS "
+005700                 WS-PM-STATUS
+005800         MOVE 'S' TO WS-SW-FIN-APELLIDO
+005900         GO TO 1000-EXIT
+006000     END-IF
+006100     MOVE WS-APELLIDO-BUSCADO TO PM-APELLIDO
+006200     START PERSON-MASTER KEY IS NOT LESS THAN PM-APELLIDO
+006300         INVALID KEY
+006400             MOVE 'S' TO WS-SW-FIN-APELLIDO
+006500     END-START
+006600     IF NOT WS-FIN-APELLIDO
+006700         PERFORM 2100-LEER-SIGUIENTE THRU 2100-EXIT
+006800     END-IF.
+006900 1000-EXIT.
+007000     EXIT.
+
+007100 2000-BUSCAR.
+007200     IF PM-APELLIDO NOT = WS-APELLIDO-BUSCADO
+007300         MOVE 'S' TO WS-SW-FIN-APELLIDO
+007400     ELSE
+007500         IF PM-REG-ACTIVO
+007600             ADD 1 TO WS-CONTADOR-ENCONTRADOS
+007700             DISPLAY WS-ESPACIO
+007800             DISPLAY "Apellido: " PM-APELLIDO
+007900             DISPLAY "Nombre: " PM-NOMBRE
+008000             DISPLAY "Edad: " PM-EDAD
+008100             DISPLAY "Nacionalidad: " PM-NACIONALIDAD
+008200         END-IF
+008300         PERFORM 2100-LEER-SIGUIENTE THRU 2100-EXIT
+008400     END-IF.
+008500 2000-EXIT.
+008600     EXIT.
+
+008700 2100-LEER-SIGUIENTE.
+008800     READ PERSON-MASTER NEXT RECORD
+008900         AT END
+009000             MOVE 'S' TO WS-SW-FIN-APELLIDO
+009100     END-READ.
+009200 2100-EXIT.
+009300     EXIT.
+
+009400 9000-FINALIZAR.
+009500     DISPLAY WS-ESPACIO
+009600     IF WS-CONTADOR-ENCONTRADOS = ZERO
+009700         DISPLAY "NO SE ENCONTRO NINGUNA PERSONA CON ESE "
+009800                 "APELLIDO."
+009900     ELSE
+010000         DISPLAY "PERSONAS ENCONTRADAS: "
+010100                 WS-CONTADOR-ENCONTRADOS
+010200     END-IF
+010300     CLOSE PERSON-MASTER.
+010400 9000-EXIT.
+010500     EXIT.
