@@ -0,0 +1,91 @@
+//TESTENL  JOB (ACCTG),'CARGA NOCTURNA REGISTRO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB      : TESTENL                                          *
+//*  PURPOSE  : NIGHTLY BATCH LOAD OF NEW PERSON REGISTRATIONS     *
+//*             RECEIVED FROM ANOTHER OFFICE.  THREE STEPS -       *
+//*             LOAD, EDIT-REPORT, REGISTER-UPDATE - MATCHING      *
+//*             TESTELOD/TESTEEDT/TESTEUPD.                        *
+//*                                                                *
+//*  RESTART. ON AN ABEND, OPERATIONS RESUBMITS THIS JOB WITH      *
+//*           RESTART=STEP020 OR RESTART=STEP030 ADDED TO THE JOB  *
+//*           CARD TO PICK UP AT THE STEP WHERE IT ABENDED (THE    *
+//*           BASELINE JOB CARD ABOVE CARRIES NO RESTART= - JCL    *
+//*           REQUIRES A STEP NAME THERE, NOT A WILDCARD, SO IT IS *
+//*           CODED ONLY ON THE RESUBMITTED CARD).                 *
+//*           TRANWORK AND TRANGOOD ARE CATALOGED DATASETS, NOT    *
+//*           JOB-SCOPED && TEMP DATASETS, SO A RESTART HAS A      *
+//*           DATASET TO OPEN.  EACH ONE'S INPUT DD (DISP=OLD) IS  *
+//*           KEPT RATHER THAN DELETED WHEN THE STEP READING IT    *
+//*           ENDS ABNORMALLY, SO THE NEXT STEP'S RESTART STILL    *
+//*           FINDS IT; EACH ONE'S OUTPUT DD (DISP=NEW) DELETES    *
+//*           ITS PARTIAL DATASET ON ITS OWN STEP'S ABEND, SO A    *
+//*           RESTART OF THAT SAME STEP CAN ALLOCATE IT DISP=NEW    *
+//*           AGAIN INSTEAD OF COLLIDING WITH THE LEFTOVER CATALOG *
+//*           ENTRY FROM THE ABEND.  WITHIN STEP030, TESTEUPD ALSO *
+//*           CARRIES ITS OWN CHECKPOINT OF THE LAST TRANGOOD      *
+//*           RECORD APPLIED (DD CHKPOINT BELOW), SO A RESTART OF  *
+//*           STEP030 PICKS UP AFTER THE LAST RECORD IT COMMITTED  *
+//*           TO PERSON-MASTER INSTEAD OF RE-APPLYING THE WHOLE    *
+//*           BATCH AND DOUBLE-POSTING.  THE CHKPOINT RECORD IS    *
+//*           TAGGED WITH THE RUN DATE IT WAS LAST WRITTEN UNDER,  *
+//*           SO TESTEUPD CAN TELL A SAME-DAY RESTART (RESUME      *
+//*           FROM CK-ULTIMO-SEQ) FROM A BRAND-NEW NIGHT'S RUN     *
+//*           (RESET THE SEQUENCE TO ZERO) EVEN THOUGH THE DD      *
+//*           ITSELF IS DISP=MOD AND NEVER REALLOCATED.  NORMAL    *
+//*           COMPLETION OF THE STEP THAT LAST READS EACH DATASET  *
+//*           DELETES IT SO A                                       *
+//*           CLEAN RERUN OF THE FULL JOB DOES NOT TRIP OVER A     *
+//*           LEFTOVER FILE FROM THE PRIOR NIGHT'S RUN.             *
+//*                                                                *
+//*  MODIFICATION HISTORY.                                        *
+//*     2026-08-09  RQ   ORIGINAL VERSION.                         *
+//*     2026-08-09  RQ   FIXED COND TESTS (WERE BYPASSING THE      *
+//*                      NEXT STEP ON SUCCESS INSTEAD OF FAILURE), *
+//*                      DROPPED THE INVALID RESTART=* ON THE JOB  *
+//*                      CARD, AND WIDENED TRANWORK/TRANGOOD TO    *
+//*                      LRECL=51 FOR THE DISPLAY SEQUENCE NUMBER. *
+//*     2026-08-09  RQ   TRANWORK'S (STEP010) AND TRANGOOD'S       *
+//*                      (STEP020) OUTPUT DD WERE DISP=(NEW,CATLG, *
+//*                      CATLG) - AN ABEND PARTWAY THROUGH THE     *
+//*                      STEP LEFT A PARTIAL DATASET CATALOGED, SO *
+//*                      A RESTART OF THAT STEP FAILED ALLOCATING  *
+//*                      THE SAME NAME DISP=NEW.  CHANGED BOTH TO  *
+//*                      DISP=(NEW,CATLG,DELETE), MATCHING EDITRPT.*
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=TESTELOD
+//STEPLIB  DD   DSN=PROD.REGCIVIL.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=PROD.REGCIVIL.TRANSIN,DISP=SHR
+//TRANWORK DD   DSN=PROD.REGCIVIL.TRANWORK.TESTENL,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(20,10)),
+//             DCB=(RECFM=FB,LRECL=51,BLKSIZE=5100)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=TESTEEDT,COND=(4,GE,STEP010)
+//STEPLIB  DD   DSN=PROD.REGCIVIL.LOADLIB,DISP=SHR
+//TRANWORK DD   DSN=PROD.REGCIVIL.TRANWORK.TESTENL,
+//             DISP=(OLD,DELETE,KEEP)
+//TRANGOOD DD   DSN=PROD.REGCIVIL.TRANGOOD.TESTENL,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(20,10)),
+//             DCB=(RECFM=FB,LRECL=51,BLKSIZE=5100)
+//EDITRPT  DD   DSN=PROD.REGCIVIL.EDITRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//PERSONMA DD   DSN=PROD.REGCIVIL.PERSONMA,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=TESTEUPD,COND=(4,GE,STEP020)
+//STEPLIB  DD   DSN=PROD.REGCIVIL.LOADLIB,DISP=SHR
+//TRANGOOD DD   DSN=PROD.REGCIVIL.TRANGOOD.TESTENL,
+//             DISP=(OLD,DELETE,KEEP)
+//PERSONMA DD   DSN=PROD.REGCIVIL.PERSONMA,DISP=SHR
+//AUDITLOG DD   DSN=PROD.REGCIVIL.AUDITLOG,DISP=MOD
+//CHKPOINT DD   DSN=PROD.REGCIVIL.CHKPOINT.TESTENL,
+//             DISP=(MOD,KEEP,KEEP),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=24)
+//SYSOUT   DD   SYSOUT=*
